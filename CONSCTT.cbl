@@ -1,89 +1,308 @@
-      ******************************************************************
-      * Author: LETICIA MARTINS BANDEIRA PASCALE
-      * Date: 28/06/2024
-      * Purpose: CONSULTAR CONTATOS
-      * Tectonics: cobc
-      * Update: 01/07/2024 - TRANSFORMADO DE PROGRAMA PARA MODULO
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONSCTT.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-               'CONTATOS.dat'
-               ORGANIZATION IS INDEXED
-               ACCESS  MODE IS RANDOM
-               RECORD  KEY  IS ID-CONTATO
-               FILE STATUS IS WS-FS.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CONTATOS.
-          COPY FD_CONTT.
-
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                     PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO                PIC 9(02).
-          03 WS-NM-CONTATO                PIC X(20).
-       77 WS-FS                           PIC 99.
-          88 FS-OK                        VALUE 0.
-       77 WS-EOF                          PIC X.
-          88 EOF-OK                       VALUE 'S' FALSE 'N'.
-       77 WS-EXIT                         PIC X.
-          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
-
-       LINKAGE SECTION.
-       01 LK-COM-AREA.
-          03 LK-MENSAGEM                  PIC X(40).
-
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-       MAIN-PROCEDURE.
-
-           DISPLAY LK-MENSAGEM
-           SET EXIT-OK             TO FALSE
-           PERFORM P300-CONSULTA   THRU  P300-FIM UNTIL EXIT-OK
-           PERFORM P900-FIM
-           .
-       P300-CONSULTA.
-           SET EOF-OK              TO FALSE
-           SET FS-OK               TO TRUE
-
-           OPEN INPUT CONTATOS
-
-           IF FS-OK THEN
-               DISPLAY 'Informe o numero de identificacao do contato: '
-               ACCEPT ID-CONTATO
-
-               READ CONTATOS INTO WS-REGISTRO
-                   KEY IS ID-CONTATO
-                   INVALID KEY
-                       DISPLAY 'CONTATO NAO EXISTE!'
-                   NOT INVALID KEY
-                       DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
-               END-READ
-           ELSE
-               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
-               DISPLAY 'FILE STATUS: ' WS-FS
-           END-IF
-
-           CLOSE CONTATOS
-
-           DISPLAY
-               'TECLE: '
-               '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
-           ACCEPT WS-EXIT
-           .
-       P300-FIM.
-
-       P900-FIM.
-            GOBACK.
-       END PROGRAM CONSCTT.
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 28/06/2024
+      * Purpose: CONSULTAR CONTATOS
+      * Tectonics: cobc -I copybooks
+      * Update: 01/07/2024 - TRANSFORMADO DE PROGRAMA PARA MODULO
+      * Update: 30/07/2024 - ACRESCENTADO MODO BATCH (LK-MODO-BATCH),
+      *         RECEBENDO O CRITERIO DE BUSCA PELO PROPRIO LK-COM-AREA
+      *         EM VEZ DE ACCEPT, PARA RODAR SEM OPERADOR
+      * Update: 30/07/2024 - QUANDO A BUSCA POR ID NAO ENCONTRA O
+      *         CONTATO (E A SESSAO E INTERATIVA), OFERECE CADASTRA-LO
+      *         NA HORA, CHAMANDO CADCONTT
+      * Update: 30/07/2024 - ACRESCENTADA A BUSCA POR CATEGORIA DO
+      *         CONTATO (<C> ALEM DE <I> E <N>)
+      * Update: 30/07/2024 - ID DO CONTATO PASSA A SER EXIBIDO COM
+      *         MASCARA EDITADA EM VEZ DE NUMERO ZERO-PREENCHIDO
+      * Update: 30/07/2024 - TELEFONE PASSA A SER FRACIONADO EM
+      *         DDD/PREFIXO/SUFIXO E EXIBIDO COMO (DDD) PREFIXO-SUFIXO
+      * Update: 30/07/2024 - CORRIGIDO 88 LK-MODO-INTERATIVO, QUE
+      *         ESTAVA COM O VALOR DE FALSE IGUAL AO DE TRUE
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSCTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS DYNAMIC
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                     PIC X(143) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO                PIC 9(06).
+          03 WS-NM-CONTATO                PIC X(20).
+          03 WS-TEL-CONTATO               PIC X(11).
+          03 FILLER REDEFINES WS-TEL-CONTATO.
+             05 WS-TEL-DDD                PIC X(02).
+             05 WS-TEL-PREFIXO            PIC X(05).
+             05 WS-TEL-SUFIXO             PIC X(04).
+          03 WS-END-RUA                   PIC X(30).
+          03 WS-END-CIDADE                PIC X(20).
+          03 WS-END-ESTADO                PIC X(02).
+          03 WS-EMAIL-CONTATO             PIC X(30).
+          03 WS-DT-ALTERACAO              PIC 9(08).
+          03 WS-ST-CONTATO                PIC X(01).
+             88 WS-ST-ATIVO               VALUE 'A'.
+             88 WS-ST-INATIVO             VALUE 'I'.
+          03 WS-CATEGORIA-CONTATO         PIC X(15).
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                         PIC X.
+          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
+       77 WS-TIPO-BUSCA                   PIC X VALUE SPACES.
+       77 WS-NOME-BUSCA                   PIC X(20) VALUE SPACES.
+       77 WS-CATEGORIA-BUSCA              PIC X(15) VALUE SPACES.
+       77 WS-ACHOU                        PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-ACHADOS                  PIC 9(03) VALUE ZEROS.
+       77 WS-TM-BUSCA                     PIC 99 VALUE ZEROS.
+       77 WS-LEN-BUSCA                    PIC 99 VALUE ZEROS.
+       77 WS-CADASTRA-AGORA                PIC X VALUE 'N'.
+          88 WS-CADASTRA-AGORA-SIM         VALUE 'S' FALSE 'N'.
+       77 WS-ID-CONTATO-MSK                PIC ZZZZZ9.
+       77 WS-TEL-FORMATADO                 PIC X(15) VALUE SPACES.
+       01 WS-COM-AREA-CAD.
+          03 WS-CAD-MENSAGEM               PIC X(40).
+          03 WS-CAD-STATUS                 PIC X(01).
+          03 WS-CAD-MODO                   PIC X(01).
+          03 WS-CAD-DADOS-BATCH            PIC X(128).
+       COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+          03 LK-MODO                      PIC X(01).
+             88 LK-MODO-INTERATIVO        VALUE 'I' FALSE 'B'.
+             88 LK-MODO-BATCH             VALUE 'B'.
+          03 LK-TIPO-BUSCA-BATCH          PIC X(01).
+          03 LK-ID-BUSCA-BATCH            PIC 9(06).
+          03 LK-NOME-BUSCA-BATCH          PIC X(20).
+          03 LK-CATEGORIA-BUSCA-BATCH     PIC X(15).
+
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY LK-MENSAGEM
+           SET LK-SUCESSO          TO TRUE
+           SET EXIT-OK             TO FALSE
+           PERFORM P300-CONSULTA   THRU  P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM
+           .
+       P300-CONSULTA.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+           MOVE SPACES              TO WS-TIPO-BUSCA
+           SET WS-CADASTRA-AGORA-SIM TO FALSE
+
+           IF LK-MODO-BATCH THEN
+               MOVE LK-TIPO-BUSCA-BATCH TO WS-TIPO-BUSCA
+           ELSE
+               DISPLAY 'BUSCAR POR: <I> IDENTIFICACAO, <N> NOME '
+                       'OU <C> CATEGORIA'
+               ACCEPT WS-TIPO-BUSCA
+           END-IF
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK THEN
+               EVALUATE TRUE
+                   WHEN WS-TIPO-BUSCA EQUAL 'N' OR
+                        WS-TIPO-BUSCA EQUAL 'n'
+                       PERFORM P310-BUSCA-NOME
+                   WHEN WS-TIPO-BUSCA EQUAL 'C' OR
+                        WS-TIPO-BUSCA EQUAL 'c'
+                       PERFORM P315-BUSCA-CATEGORIA
+                   WHEN OTHER
+                       IF LK-MODO-BATCH THEN
+                           MOVE LK-ID-BUSCA-BATCH TO ID-CONTATO
+                       ELSE
+                           DISPLAY
+                       'Informe o numero de identificacao do contato: '
+                           ACCEPT ID-CONTATO
+                       END-IF
+
+                       READ CONTATOS INTO WS-REGISTRO
+                           KEY IS ID-CONTATO
+                           INVALID KEY
+                               DISPLAY 'CONTATO NAO EXISTE!'
+                               IF NOT LK-MODO-BATCH THEN
+                                   DISPLAY
+                               'DESEJA CADASTRAR ESTE CONTATO AGORA? '
+                                   '<S/N>: '
+                                   ACCEPT WS-CADASTRA-AGORA
+                               END-IF
+                           NOT INVALID KEY
+                               IF WS-ST-INATIVO
+                                   DISPLAY 'CONTATO NAO EXISTE!'
+                               ELSE
+                                   PERFORM P320-MOSTRA-CONTATO
+                               END-IF
+                       END-READ
+               END-EVALUATE
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               PERFORM P800-TRADUZ-FS
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+               SET LK-ERRO         TO TRUE
+           END-IF
+
+           CLOSE CONTATOS
+
+           IF WS-CADASTRA-AGORA-SIM THEN
+               PERFORM P330-CADASTRA-INLINE
+           END-IF
+
+           IF LK-MODO-BATCH THEN
+               SET EXIT-OK          TO TRUE
+           ELSE
+               DISPLAY
+                   'TECLE: '
+                   '<QUALQUER TECLA> para continuar, ou <F> para '
+                   'finalizar.'
+               ACCEPT WS-EXIT
+           END-IF
+           .
+       P300-FIM.
+
+       P330-CADASTRA-INLINE.
+           INITIALIZE WS-COM-AREA-CAD
+           CALL 'CADCONTT' USING WS-COM-AREA-CAD
+           .
+       P330-FIM.
+
+       P315-BUSCA-CATEGORIA.
+           MOVE SPACES              TO WS-CATEGORIA-BUSCA
+           MOVE ZEROS                TO WS-QTD-ACHADOS
+           IF LK-MODO-BATCH THEN
+               MOVE LK-CATEGORIA-BUSCA-BATCH TO WS-CATEGORIA-BUSCA
+           ELSE
+               DISPLAY 'Informe a categoria do contato: '
+               ACCEPT WS-CATEGORIA-BUSCA
+           END-IF
+
+           IF WS-CATEGORIA-BUSCA EQUAL SPACES
+               DISPLAY 'INFORME UMA CATEGORIA PARA A BUSCA!'
+           ELSE
+               MOVE ZEROS               TO ID-CONTATO
+               SET EOF-OK               TO FALSE
+
+               START CONTATOS KEY IS NOT LESS THAN ID-CONTATO
+                   INVALID KEY
+                       SET EOF-OK       TO TRUE
+               END-START
+
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                       AT END
+                           SET EOF-OK   TO TRUE
+                       NOT AT END
+                           IF WS-CATEGORIA-CONTATO
+                              EQUAL WS-CATEGORIA-BUSCA
+                              AND WS-ST-ATIVO
+                               ADD 1    TO WS-QTD-ACHADOS
+                               PERFORM P320-MOSTRA-CONTATO
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-QTD-ACHADOS EQUAL ZEROS
+                   DISPLAY 'NENHUM CONTATO ENCONTRADO NESSA CATEGORIA!'
+               END-IF
+           END-IF
+           .
+       P315-FIM.
+
+       P310-BUSCA-NOME.
+           MOVE SPACES              TO WS-NOME-BUSCA
+           MOVE ZEROS                TO WS-QTD-ACHADOS
+           IF LK-MODO-BATCH THEN
+               MOVE LK-NOME-BUSCA-BATCH TO WS-NOME-BUSCA
+           ELSE
+               DISPLAY 'Informe parte do nome do contato: '
+               ACCEPT WS-NOME-BUSCA
+           END-IF
+
+           MOVE ZEROS               TO WS-TM-BUSCA
+           INSPECT FUNCTION REVERSE(WS-NOME-BUSCA)
+                   TALLYING WS-TM-BUSCA FOR LEADING ' '
+           COMPUTE WS-LEN-BUSCA = FUNCTION LENGTH(WS-NOME-BUSCA)
+                                  - WS-TM-BUSCA
+
+           IF WS-LEN-BUSCA EQUAL ZEROS
+               DISPLAY 'INFORME AO MENOS UM CARACTERE PARA A BUSCA!'
+           ELSE
+               MOVE ZEROS               TO ID-CONTATO
+               SET EOF-OK               TO FALSE
+
+               START CONTATOS KEY IS NOT LESS THAN ID-CONTATO
+                   INVALID KEY
+                       SET EOF-OK       TO TRUE
+               END-START
+
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                       AT END
+                           SET EOF-OK   TO TRUE
+                       NOT AT END
+                           MOVE ZEROS   TO WS-ACHOU
+                           INSPECT WS-NM-CONTATO TALLYING WS-ACHOU
+                                   FOR ALL WS-NOME-BUSCA(1:WS-LEN-BUSCA)
+                           IF WS-ACHOU GREATER THAN ZEROS
+                              AND WS-ST-ATIVO
+                               ADD 1    TO WS-QTD-ACHADOS
+                               PERFORM P320-MOSTRA-CONTATO
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-QTD-ACHADOS EQUAL ZEROS
+                   DISPLAY 'NENHUM CONTATO ENCONTRADO COM ESSE NOME!'
+               END-IF
+           END-IF
+           .
+       P310-FIM.
+
+       P320-MOSTRA-CONTATO.
+           MOVE WS-ID-CONTATO       TO WS-ID-CONTATO-MSK
+           DISPLAY WS-ID-CONTATO-MSK ' - ' WS-NM-CONTATO
+           MOVE SPACES              TO WS-TEL-FORMATADO
+           STRING '(' WS-TEL-DDD ') '
+                  WS-TEL-PREFIXO '-' WS-TEL-SUFIXO
+                  DELIMITED BY SIZE
+                  INTO WS-TEL-FORMATADO
+           DISPLAY 'TELEFONE: ' WS-TEL-FORMATADO
+           DISPLAY 'ENDERECO: ' WS-END-RUA ' '
+                                WS-END-CIDADE ' '
+                                WS-END-ESTADO
+           DISPLAY 'E-MAIL..: ' WS-EMAIL-CONTATO
+           DISPLAY 'CATEGORIA: ' WS-CATEGORIA-CONTATO
+           DISPLAY 'ALTERADO EM: ' WS-DT-ALTERACAO
+           .
+       P320-FIM.
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM CONSCTT.
