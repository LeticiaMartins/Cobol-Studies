@@ -1,96 +1,265 @@
-      ******************************************************************
-      * Author: LETICIA MARTINS BANDEIRA PASCALE
-      * Date: 01/07/2024
-      * Purpose: EXCLUIR CONTATOS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DELCONTT.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-               'CONTATOS.dat'
-               ORGANIZATION IS INDEXED
-               ACCESS  MODE IS RANDOM
-               RECORD  KEY  IS ID-CONTATO
-               FILE STATUS IS WS-FS.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CONTATOS.
-          COPY FD_CONTT.
-
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                     PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO                PIC 9(02).
-          03 WS-NM-CONTATO                PIC X(20).
-       77 WS-FS                           PIC 99.
-          88 FS-OK                        VALUE 0.
-       77 WS-EOF                          PIC X.
-          88 EOF-OK                       VALUE 'S' FALSE 'N'.
-       77 WS-EXIT                         PIC X.
-          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
-       77 WS-CONFIRM                      PIC X VALUE SPACES.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY '*** EXCLUIR CONTATOS ***'
-           SET EXIT-OK             TO FALSE
-           PERFORM P300-EXCLUIR   THRU  P300-FIM UNTIL EXIT-OK
-           PERFORM P900-FIM
-           .
-       P300-EXCLUIR.
-           SET EOF-OK              TO FALSE
-           SET FS-OK               TO TRUE
-
-           MOVE SPACES             TO WS-CONFIRM
-
-           OPEN I-O CONTATOS
-
-           IF FS-OK THEN
-               DISPLAY 'Informe o numero de identificacao do contato: '
-               ACCEPT ID-CONTATO
-
-               READ CONTATOS INTO WS-REGISTRO
-                   KEY IS ID-CONTATO
-                   INVALID KEY
-                       DISPLAY 'CONTATO NAO EXISTE!'
-                   NOT INVALID KEY
-                       DISPLAY 'Nome atual: ' WS-NM-CONTATO
-                       DISPLAY 'TECLE: '
-                               '<S> para confirmar ou <QUALQUER TECLA>'
-                               ' para abortar.'
-                       ACCEPT WS-CONFIRM
-                       IF WS-CONFIRM  EQUAL 'S' THEN
-                           DELETE CONTATOS RECORD
-                           DISPLAY 'Contato excluido com sucesso! '
-                       ELSE
-                           DISPLAY 'Contato nao foi excluido.'
-                       END-IF
-
-               END-READ
-           ELSE
-               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
-               DISPLAY 'FILE STATUS: ' WS-FS
-           END-IF
-
-           CLOSE CONTATOS
-
-           DISPLAY
-               'TECLE: '
-               '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
-           ACCEPT WS-EXIT
-           .
-       P300-FIM.
-
-       P900-FIM.
-            STOP RUN.
-       END PROGRAM DELCONTT.
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 01/07/2024
+      * Purpose: EXCLUIR CONTATOS
+      * Tectonics: cobc -I copybooks
+      * Update: 16/07/2024 - EXCLUSAO PASSA A SER LOGICA (ST-CONTATO)
+      *         AO INVES DE DELETE FISICO DO REGISTRO
+      * Update: 20/07/2024 - PASSA A DEVOLVER O STATUS DE EXECUCAO
+      *         AO MENUCNTT ATRAVES DE LK-COM-AREA
+      * Update: 22/07/2024 - PASSA A TENTAR NOVAMENTE, COM ESPERA, AO
+      *         ABRIR/GRAVAR O ARQUIVO QUANDO ELE ESTIVER BLOQUEADO
+      *         POR OUTRA SESSAO (FILE STATUS 9X)
+      * Update: 30/07/2024 - ACRESCENTADO MODO BATCH (LK-MODO-BATCH),
+      *         RECEBENDO O ID DO CONTATO PELO PROPRIO LK-COM-AREA E
+      *         CONFIRMANDO A EXCLUSAO AUTOMATICAMENTE, PARA RODAR SEM
+      *         OPERADOR
+      * Update: 30/07/2024 - PASSA A CONTAR AS EXCLUSOES REALIZADAS E
+      *         ABORTADAS NA SESSAO, EXIBINDO O TOTAL AO FINALIZAR
+      * Update: 30/07/2024 - CORRIGIDO 88 LK-MODO-INTERATIVO, QUE
+      *         ESTAVA COM O VALOR DE FALSE IGUAL AO DE TRUE
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS RANDOM
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT AUDITORIA ASSIGN TO
+               'CONTATOS_AUD.dat'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS  MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD AUDITORIA.
+          COPY FD_AUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                     PIC X(143) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO                PIC 9(06).
+          03 WS-NM-CONTATO                PIC X(20).
+          03 WS-TEL-CONTATO               PIC X(11).
+          03 WS-END-RUA                   PIC X(30).
+          03 WS-END-CIDADE                PIC X(20).
+          03 WS-END-ESTADO                PIC X(02).
+          03 WS-EMAIL-CONTATO             PIC X(30).
+          03 WS-DT-ALTERACAO              PIC 9(08).
+          03 WS-ST-CONTATO                PIC X(01).
+             88 WS-ST-ATIVO               VALUE 'A'.
+             88 WS-ST-INATIVO             VALUE 'I'.
+          03 WS-CATEGORIA-CONTATO         PIC X(15).
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+          88 FS-BLOQUEIO                  VALUE 91 THRU 99.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                         PIC X.
+          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
+       77 WS-CONFIRM                      PIC X VALUE SPACES.
+       77 WS-EXCLUSAO                     PIC X VALUE 'N'.
+          88 WS-EXCLUSAO-OK               VALUE 'S' FALSE 'N'.
+       77 WS-TENTATIVAS                   PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS               PIC 9(02) VALUE 05.
+       77 WS-SEGUNDOS-ESPERA              PIC 9(04) COMP-5 VALUE 1.
+       77 WS-FS-AUD                       PIC 99.
+          88 FS-AUD-OK                    VALUE 0.
+       77 WS-QTD-EXCLUIDOS                PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-ABORTADOS                PIC 9(05) VALUE ZEROS.
+          COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+          03 LK-MODO                      PIC X(01).
+             88 LK-MODO-INTERATIVO        VALUE 'I' FALSE 'B'.
+             88 LK-MODO-BATCH             VALUE 'B'.
+          03 LK-ID-CONTATO-BATCH          PIC 9(06).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY '*** EXCLUIR CONTATOS ***'
+           SET LK-SUCESSO          TO TRUE
+           SET EXIT-OK             TO FALSE
+           PERFORM P300-EXCLUIR   THRU  P300-FIM UNTIL EXIT-OK
+           DISPLAY 'CONTATOS EXCLUIDOS NESTA SESSAO..: '
+                   WS-QTD-EXCLUIDOS
+           DISPLAY 'EXCLUSOES ABORTADAS NESTA SESSAO.: '
+                   WS-QTD-ABORTADOS
+           PERFORM P900-FIM
+           .
+       P300-EXCLUIR.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+
+           MOVE SPACES             TO WS-CONFIRM
+
+           PERFORM P301-ABRE-CONTATOS
+
+           IF FS-OK THEN
+               IF LK-MODO-BATCH THEN
+                   MOVE LK-ID-CONTATO-BATCH TO ID-CONTATO
+               ELSE
+                   DISPLAY
+                       'Informe o numero de identificacao do contato: '
+                   ACCEPT ID-CONTATO
+               END-IF
+
+               READ CONTATOS INTO WS-REGISTRO
+                   KEY IS ID-CONTATO
+                   INVALID KEY
+                       DISPLAY 'CONTATO NAO EXISTE!'
+                   NOT INVALID KEY
+                       IF WS-ST-INATIVO THEN
+                           DISPLAY 'CONTATO JA ESTA EXCLUIDO (INATIVO).'
+                       ELSE
+                           DISPLAY 'Nome atual: ' WS-NM-CONTATO
+                           IF LK-MODO-BATCH THEN
+                               MOVE 'S'         TO WS-CONFIRM
+                           ELSE
+                               DISPLAY 'TECLE: '
+                                   '<S> para confirmar ou '
+                                   '<QUALQUER TECLA> para abortar.'
+                               ACCEPT WS-CONFIRM
+                           END-IF
+                           PERFORM P310-EXCLUI-LOGICO
+                       END-IF
+
+               END-READ
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               PERFORM P800-TRADUZ-FS
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+               SET LK-ERRO         TO TRUE
+           END-IF
+
+           CLOSE CONTATOS
+
+           IF LK-MODO-BATCH THEN
+               SET EXIT-OK          TO TRUE
+           ELSE
+               DISPLAY
+                   'TECLE: '
+                   '<QUALQUER TECLA> para continuar, ou <F> para '
+                   'finalizar.'
+               ACCEPT WS-EXIT
+           END-IF
+           .
+       P300-FIM.
+
+       P310-EXCLUI-LOGICO.
+           IF WS-CONFIRM EQUAL 'S' THEN
+               SET ST-INATIVO      TO TRUE
+               ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+               PERFORM P320-REGRAVA-CONTATO
+           ELSE
+               DISPLAY 'Contato nao foi excluido.'
+               ADD 1               TO WS-QTD-ABORTADOS
+           END-IF
+           .
+       P310-FIM.
+
+       P301-ABRE-CONTATOS.
+           MOVE ZEROS               TO WS-TENTATIVAS
+
+           PERFORM UNTIL FS-OK OR
+                   WS-TENTATIVAS IS GREATER THAN OR EQUAL TO
+                                     WS-MAX-TENTATIVAS
+               OPEN I-O CONTATOS
+
+               IF NOT FS-OK THEN
+                   IF FS-BLOQUEIO THEN
+                       ADD 1 TO WS-TENTATIVAS
+                       DISPLAY 'ARQUIVO DE CONTATOS EM USO POR OUTRA '
+                               'SESSAO. NOVA TENTATIVA ('
+                               WS-TENTATIVAS '/' WS-MAX-TENTATIVAS
+                               ')...'
+                       CALL 'C$SLEEP' USING WS-SEGUNDOS-ESPERA
+                   ELSE
+                       MOVE WS-MAX-TENTATIVAS TO WS-TENTATIVAS
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+       P301-FIM.
+
+       P320-REGRAVA-CONTATO.
+           MOVE ZEROS               TO WS-TENTATIVAS
+           SET WS-EXCLUSAO-OK       TO FALSE
+
+           PERFORM UNTIL WS-EXCLUSAO-OK OR
+                   WS-TENTATIVAS IS GREATER THAN OR EQUAL TO
+                                     WS-MAX-TENTATIVAS
+               REWRITE REG-CONTATOS
+                   INVALID KEY
+                       IF FS-BLOQUEIO THEN
+                           ADD 1 TO WS-TENTATIVAS
+                           DISPLAY 'REGISTRO EM USO POR OUTRA SESSAO. '
+                                   'NOVA TENTATIVA (' WS-TENTATIVAS
+                                   '/' WS-MAX-TENTATIVAS ')...'
+                           CALL 'C$SLEEP' USING WS-SEGUNDOS-ESPERA
+                       ELSE
+                           DISPLAY 'ERRO AO EXCLUIR O CONTATO.'
+                           MOVE WS-MAX-TENTATIVAS TO WS-TENTATIVAS
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY 'Contato excluido com sucesso! '
+                       PERFORM P400-GRAVA-AUDITORIA
+                       ADD 1               TO WS-QTD-EXCLUIDOS
+                       SET WS-EXCLUSAO-OK TO TRUE
+               END-REWRITE
+           END-PERFORM
+           .
+       P320-FIM.
+
+       P400-GRAVA-AUDITORIA.
+           SET FS-AUD-OK           TO TRUE
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35 THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF FS-AUD-OK THEN
+               INITIALIZE REG-AUDITORIA
+               ACCEPT AUD-DATA     FROM DATE YYYYMMDD
+               ACCEPT AUD-HORA     FROM TIME
+               MOVE ID-CONTATO     TO AUD-ID-CONTATO
+               SET AUD-EXCLUSAO    TO TRUE
+               MOVE NM-CONTATO     TO AUD-NOME-ANTIGO
+               MOVE SPACES         TO AUD-NOME-NOVO
+
+               WRITE REG-AUDITORIA
+
+               CLOSE AUDITORIA
+           END-IF
+           .
+       P400-FIM.
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM DELCONTT.
