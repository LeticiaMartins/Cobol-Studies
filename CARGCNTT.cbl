@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 11/07/2024
+      * Purpose: CARGA EM LOTE DE CONTATOS
+      * Tectonics: cobc -I copybooks
+      * Update: 15/07/2024 - ENT-ID-CONTATO AMPLIADO PARA 9(06)
+      * Update: 30/07/2024 - INCLUIDA A CATEGORIA DO CONTATO NO
+      *         LAYOUT DE ENTRADA
+      * Update: 30/07/2024 - CONTATO CARREGADO PASSA A SER GRAVADO
+      *         COMO ATIVO, COM A DATA DE ALTERACAO PREENCHIDA; PASSA
+      *         TAMBEM A CONFERIR O FILE STATUS DA ABERTURA DOS
+      *         ARQUIVOS ANTES DE PROCESSAR
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-ENTRADA ASSIGN TO
+               'CONTATOS_IN.TXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ENT.
+
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS DYNAMIC
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-ENTRADA.
+       01 REG-ENTRADA.
+          03 ENT-ID-CONTATO               PIC 9(06).
+          03 ENT-NM-CONTATO               PIC X(20).
+          03 ENT-TEL-CONTATO              PIC X(11).
+          03 ENT-END-RUA                  PIC X(30).
+          03 ENT-END-CIDADE               PIC X(20).
+          03 ENT-END-ESTADO               PIC X(02).
+          03 ENT-EMAIL-CONTATO            PIC X(30).
+          03 ENT-CATEGORIA-CONTATO        PIC X(15).
+
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-FS-ENT                       PIC 99.
+          88 FS-ENT-OK                    VALUE 0.
+       77 WS-EOF                          PIC X VALUE 'N'.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-ABERTURA                     PIC X VALUE 'S'.
+          88 ABERTURA-OK                  VALUE 'S' FALSE 'N'.
+       77 WS-QTD-LIDOS                    PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-CARGA                    PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-REJEITADOS               PIC 9(05) VALUE ZEROS.
+          COPY FSMSG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY '*** CARGA EM LOTE DE CONTATOS ***'
+           PERFORM P100-ABRE-ARQUIVOS
+           IF ABERTURA-OK
+               PERFORM P200-PROCESSA-ARQUIVO   UNTIL EOF-OK
+           END-IF
+           PERFORM P800-FECHA-ARQUIVOS
+           PERFORM P900-FIM
+           .
+       P100-ABRE-ARQUIVOS.
+           SET ABERTURA-OK         TO TRUE
+
+           OPEN INPUT ARQ-ENTRADA
+           OPEN I-O   CONTATOS
+
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTATOS
+           END-IF
+
+           IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               PERFORM P800-TRADUZ-FS
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+               SET ABERTURA-OK     TO FALSE
+           END-IF
+
+           IF NOT FS-ENT-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ENTRADA.'
+               MOVE WS-FS-ENT      TO WS-FS
+               PERFORM P800-TRADUZ-FS
+               DISPLAY 'FILE STATUS: ' WS-FS-ENT ' - ' WS-FS-MSG
+               SET ABERTURA-OK     TO FALSE
+           END-IF
+           .
+       P200-PROCESSA-ARQUIVO.
+           READ ARQ-ENTRADA
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1                     TO WS-QTD-LIDOS
+                   MOVE ENT-ID-CONTATO       TO ID-CONTATO
+                   MOVE ENT-NM-CONTATO       TO NM-CONTATO
+                   MOVE ENT-TEL-CONTATO      TO TEL-CONTATO
+                   MOVE ENT-END-RUA          TO END-RUA
+                   MOVE ENT-END-CIDADE       TO END-CIDADE
+                   MOVE ENT-END-ESTADO       TO END-ESTADO
+                   MOVE ENT-EMAIL-CONTATO    TO EMAIL-CONTATO
+                   MOVE ENT-CATEGORIA-CONTATO
+                                             TO CATEGORIA-CONTATO
+                   SET ST-ATIVO              TO TRUE
+                   ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+
+                   WRITE REG-CONTATOS
+                       INVALID KEY
+                           ADD 1 TO WS-QTD-REJEITADOS
+                           DISPLAY 'CONTATO ' ENT-ID-CONTATO
+                                   ' JA CADASTRADO - REGISTRO IGNORADO.'
+                       NOT INVALID KEY
+                           ADD 1 TO WS-QTD-CARGA
+                   END-WRITE
+           END-READ
+           .
+       P800-FECHA-ARQUIVOS.
+           CLOSE ARQ-ENTRADA
+           CLOSE CONTATOS
+
+           DISPLAY 'REGISTROS LIDOS.....: ' WS-QTD-LIDOS
+           DISPLAY 'REGISTROS CARREGADOS: ' WS-QTD-CARGA
+           DISPLAY 'REGISTROS REJEITADOS: ' WS-QTD-REJEITADOS
+           .
+       COPY FSMSGP.
+
+       P900-FIM.
+            STOP RUN.
+       END PROGRAM CARGCNTT.
