@@ -0,0 +1,163 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 21/07/2024
+      * Purpose: REORGANIZAR (COMPACTAR) O ARQUIVO INDEXADO CONTATOS.dat
+      * Tectonics: cobc -I copybooks
+      * Update: 30/07/2024 - REG-CONTATOS-TMP E WS-REGISTRO AMPLIADOS
+      *         PARA ACOMPANHAR A CATEGORIA DO CONTATO
+      * Update: 30/07/2024 - PASSA A CONFERIR O RETCODE DO DELETE/RENAME
+      *         DO ARQUIVO, EM VEZ DE REPORTAR SUCESSO INCONDICIONAL
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REOCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT CONTATOS-TMP ASSIGN TO
+               'CONTATOS_TMP.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS TMP-ID-CONTATO
+               FILE STATUS IS WS-FS-TMP.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD CONTATOS-TMP.
+       01 REG-CONTATOS-TMP.
+          03 TMP-ID-CONTATO               PIC 9(06).
+          03 TMP-NM-CONTATO               PIC X(20).
+          03 TMP-TEL-CONTATO              PIC X(11).
+          03 TMP-END-RUA                  PIC X(30).
+          03 TMP-END-CIDADE               PIC X(20).
+          03 TMP-END-ESTADO               PIC X(02).
+          03 TMP-EMAIL-CONTATO            PIC X(30).
+          03 TMP-DT-ALTERACAO             PIC 9(08).
+          03 TMP-ST-CONTATO               PIC X(01).
+          03 TMP-CATEGORIA-CONTATO        PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                     PIC X(143) VALUE SPACES.
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-FS-TMP                       PIC 99.
+          88 FS-TMP-OK                    VALUE 0.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-QTD-COPIADOS                 PIC 9(05) VALUE ZEROS.
+       77 WS-ARQ-ORIGINAL                 PIC X(30)
+          VALUE 'CONTATOS.dat'.
+       77 WS-ARQ-TEMP                     PIC X(30)
+          VALUE 'CONTATOS_TMP.dat'.
+       77 WS-RETCODE                      PIC 9(09) COMP-5 VALUE ZEROS.
+          88 RETCODE-OK                    VALUE ZEROS.
+          COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY LK-MENSAGEM
+           SET LK-SUCESSO          TO TRUE
+           PERFORM P300-REORGANIZA
+           PERFORM P900-FIM
+           .
+       P300-REORGANIZA.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+           SET FS-TMP-OK           TO TRUE
+           MOVE ZEROS               TO WS-QTD-COPIADOS
+
+           OPEN INPUT  CONTATOS
+           OPEN OUTPUT CONTATOS-TMP
+
+           IF FS-OK AND FS-TMP-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS INTO WS-REGISTRO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           MOVE WS-REGISTRO TO REG-CONTATOS-TMP
+                           WRITE REG-CONTATOS-TMP
+                               INVALID KEY
+                                   DISPLAY 'ERRO AO GRAVAR REGISTRO '
+                                           'REORGANIZADO.'
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-QTD-COPIADOS
+                           END-WRITE
+                   END-READ
+               END-PERFORM
+
+               CLOSE CONTATOS
+               CLOSE CONTATOS-TMP
+
+               CALL 'CBL_DELETE_FILE' USING WS-ARQ-ORIGINAL
+                   RETURNING WS-RETCODE
+
+               IF NOT RETCODE-OK THEN
+                   DISPLAY 'ERRO AO EXCLUIR O ARQUIVO ORIGINAL PARA '
+                           'A TROCA (RETCODE: ' WS-RETCODE ').'
+                   SET LK-ERRO          TO TRUE
+               ELSE
+                   CALL 'CBL_RENAME_FILE' USING WS-ARQ-TEMP
+                           WS-ARQ-ORIGINAL
+                       RETURNING WS-RETCODE
+
+                   IF NOT RETCODE-OK THEN
+                       DISPLAY 'ERRO AO RENOMEAR O ARQUIVO '
+                               'REORGANIZADO (RETCODE: ' WS-RETCODE
+                               ').'
+                       SET LK-ERRO      TO TRUE
+                   ELSE
+                       DISPLAY 'REGISTROS REORGANIZADOS: '
+                               WS-QTD-COPIADOS
+                       DISPLAY 'CONTATOS.dat COMPACTADO COM SUCESSO!'
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'ERRO AO ABRIR OS ARQUIVOS PARA REORGANIZACAO.'
+               IF NOT FS-OK
+                   PERFORM P800-TRADUZ-FS
+                   DISPLAY 'FILE STATUS (CONTATOS)....: ' WS-FS
+                           ' - ' WS-FS-MSG
+               END-IF
+               IF NOT FS-TMP-OK
+                   MOVE WS-FS-TMP    TO WS-FS
+                   PERFORM P800-TRADUZ-FS
+                   DISPLAY 'FILE STATUS (CONTATOS_TMP): ' WS-FS-TMP
+                           ' - ' WS-FS-MSG
+               END-IF
+               CLOSE CONTATOS
+               CLOSE CONTATOS-TMP
+               SET LK-ERRO          TO TRUE
+           END-IF
+           .
+       P300-FIM.
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM REOCNTT.
