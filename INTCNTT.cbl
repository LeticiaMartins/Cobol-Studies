@@ -0,0 +1,220 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 30/07/2024
+      * Purpose: VERIFICACAO DE INTEGRIDADE DE CONTATOS.dat (CONFERE SE
+      *          TODO ID-CONTATO E UNICO E NAO ZERADO E CRUZA A
+      *          QUANTIDADE DE REGISTROS COM AS INCLUSOES REGISTRADAS
+      *          EM CONTATOS_AUD.dat)
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT AUDITORIA ASSIGN TO
+               'CONTATOS_AUD.dat'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS  MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD AUDITORIA.
+          COPY FD_AUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                     PIC X(143) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO                PIC 9(06).
+          03 WS-NM-CONTATO                PIC X(20).
+          03 WS-TEL-CONTATO               PIC X(11).
+          03 WS-END-RUA                   PIC X(30).
+          03 WS-END-CIDADE                PIC X(20).
+          03 WS-END-ESTADO                PIC X(02).
+          03 WS-EMAIL-CONTATO             PIC X(30).
+          03 WS-DT-ALTERACAO              PIC 9(08).
+          03 WS-ST-CONTATO                PIC X(01).
+             88 WS-ST-ATIVO               VALUE 'A'.
+             88 WS-ST-INATIVO             VALUE 'I'.
+          03 WS-CATEGORIA-CONTATO         PIC X(15).
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-FS-AUD                       PIC 99.
+          88 FS-AUD-OK                    VALUE 0.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-EOF-AUD                      PIC X.
+          88 EOF-AUD-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-ID-ANTERIOR                  PIC 9(06) VALUE ZEROS.
+       77 WS-QTD-TOTAL                    PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-ATIVOS                   PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-INATIVOS                 PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-ANOMALIAS                PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-INCLUSOES-AUD            PIC 9(05) VALUE ZEROS.
+          COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY LK-MENSAGEM
+           SET LK-SUCESSO          TO TRUE
+           PERFORM P300-VERIFICA
+           PERFORM P900-FIM
+           .
+       P300-VERIFICA.
+           SET EOF-OK               TO FALSE
+           MOVE ZEROS               TO WS-ID-ANTERIOR
+           MOVE ZEROS               TO WS-QTD-TOTAL
+           MOVE ZEROS               TO WS-QTD-ATIVOS
+           MOVE ZEROS               TO WS-QTD-INATIVOS
+           MOVE ZEROS               TO WS-QTD-ANOMALIAS
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK THEN
+               DISPLAY '========================================'
+               DISPLAY 'VERIFICACAO DE INTEGRIDADE DE CONTATOS.dat'
+               DISPLAY '========================================'
+
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS INTO WS-REGISTRO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           PERFORM P310-VERIFICA-REGISTRO
+                   END-READ
+               END-PERFORM
+
+               CLOSE CONTATOS
+
+               PERFORM P320-VERIFICA-AUDITORIA
+
+               DISPLAY '----------------------------------------'
+               DISPLAY 'TOTAL DE REGISTROS LIDOS......: '
+                       WS-QTD-TOTAL
+               DISPLAY 'CONTATOS ATIVOS................: '
+                       WS-QTD-ATIVOS
+               DISPLAY 'CONTATOS EXCLUIDOS (INATIVOS)..: '
+                       WS-QTD-INATIVOS
+               DISPLAY 'ANOMALIAS ENCONTRADAS...........: '
+                       WS-QTD-ANOMALIAS
+               DISPLAY '========================================'
+
+               IF WS-QTD-ANOMALIAS EQUAL ZEROS
+                   DISPLAY 'CONTATOS.dat ESTA CONSISTENTE.'
+               ELSE
+                   DISPLAY 'FORAM ENCONTRADAS ANOMALIAS EM '
+                           'CONTATOS.dat. VEJA AS MENSAGENS ACIMA.'
+                   SET LK-ERRO      TO TRUE
+               END-IF
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               PERFORM P800-TRADUZ-FS
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+               SET LK-ERRO         TO TRUE
+           END-IF
+           .
+       P300-FIM.
+
+       P310-VERIFICA-REGISTRO.
+           ADD 1                    TO WS-QTD-TOTAL
+
+           IF WS-ST-ATIVO
+               ADD 1                TO WS-QTD-ATIVOS
+           ELSE
+               ADD 1                TO WS-QTD-INATIVOS
+           END-IF
+
+           IF WS-ID-CONTATO EQUAL ZEROS
+               ADD 1                TO WS-QTD-ANOMALIAS
+               DISPLAY '*** ANOMALIA: REGISTRO NA POSICAO '
+                       WS-QTD-TOTAL
+                       ' TEM ID-CONTATO ZERADO. ***'
+           END-IF
+
+           IF WS-QTD-TOTAL GREATER THAN 1 AND
+              WS-ID-CONTATO NOT GREATER THAN WS-ID-ANTERIOR
+               ADD 1                TO WS-QTD-ANOMALIAS
+               DISPLAY '*** ANOMALIA: ID-CONTATO ' WS-ID-CONTATO
+                       ' DUPLICADO OU FORA DE SEQUENCIA (ANTERIOR: '
+                       WS-ID-ANTERIOR '). ***'
+           END-IF
+
+           MOVE WS-ID-CONTATO       TO WS-ID-ANTERIOR
+           .
+       P310-FIM.
+
+       P320-VERIFICA-AUDITORIA.
+           MOVE ZEROS               TO WS-QTD-INCLUSOES-AUD
+
+           OPEN INPUT AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35 THEN
+               DISPLAY 'ARQUIVO DE AUDITORIA AINDA NAO EXISTE - '
+                       'CRUZAMENTO DE CONTAGEM NAO REALIZADO.'
+           ELSE
+               IF FS-AUD-OK THEN
+                   SET EOF-AUD-OK      TO FALSE
+                   PERFORM UNTIL EOF-AUD-OK
+                       READ AUDITORIA
+                           AT END
+                               SET EOF-AUD-OK TO TRUE
+                           NOT AT END
+                               IF AUD-INCLUSAO
+                                   ADD 1 TO WS-QTD-INCLUSOES-AUD
+                               END-IF
+                       END-READ
+                   END-PERFORM
+
+                   DISPLAY 'INCLUSOES REGISTRADAS NA AUDITORIA....: '
+                           WS-QTD-INCLUSOES-AUD
+
+                   IF WS-QTD-TOTAL GREATER THAN WS-QTD-INCLUSOES-AUD
+                       DISPLAY 'ATENCAO: HA MAIS REGISTROS EM '
+                               'CONTATOS.dat DO QUE INCLUSOES '
+                               'REGISTRADAS NA AUDITORIA. PROVAVEL '
+                               'CARGA OU MIGRACAO REALIZADA FORA DO '
+                               'FLUXO NORMAL.'
+                   END-IF
+
+                   CLOSE AUDITORIA
+               ELSE
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE AUDITORIA.'
+                   MOVE WS-FS-AUD      TO WS-FS
+                   PERFORM P800-TRADUZ-FS
+                   DISPLAY 'FILE STATUS: ' WS-FS-AUD ' - ' WS-FS-MSG
+               END-IF
+           END-IF
+           .
+       P320-FIM.
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM INTCNTT.
