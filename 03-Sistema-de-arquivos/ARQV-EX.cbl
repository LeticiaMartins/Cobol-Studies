@@ -3,6 +3,13 @@
       * Date: 25/06/2024
       * Purpose: MOSTRAR LEITURA DE ARQUIVO
       * Tectonics: cobc
+      * Update: 24/07/2024 - INCLUIDA A OPCAO DE GRAVAR NOVOS ALUNOS
+      *         NO ARQUIVO (ALEM DE SOMENTE LER)
+      * Update: 24/07/2024 - EXIBE O TOTAL DE ALUNOS LIDOS AO FINAL
+      *         DA LISTAGEM
+      * Update: 25/07/2024 - STUDENT.TXT PASSA A SER UM ARQUIVO
+      *         INDEXADO POR CD-STUDENT, PERMITINDO A CONSULTA
+      *         DIRETA DE UM UNICO ALUNO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARQV-EX.
@@ -12,7 +19,10 @@
        FILE-CONTROL.
            SELECT STUDENT ASSIGN TO
            'STUDENT.TXT'
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD  KEY  IS CD-STUDENT
+           FILE STATUS IS WS-FS.
 
        DATA DIVISION.
 
@@ -30,21 +40,117 @@
            03 WS-CD-STUDENT              PIC 9(05).
            03 WS-NM-STUDENT              PIC X(20).
        77 WS-EOF                         PIC A     VALUE SPACE.
+       77 WS-FS                          PIC 99.
+          88 FS-OK                       VALUE 0.
+       77 WS-OPCAO                       PIC X     VALUE SPACES.
+       77 WS-QTD-LIDOS                   PIC 9(05) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           OPEN INPUT STUDENT.
+           DISPLAY 'DIGITE <L> PARA LISTAR, <I> PARA INCLUIR OU '
+                   '<C> PARA CONSULTAR UM ALUNO: '
+           ACCEPT WS-OPCAO
 
-           PERFORM UNTIL WS-EOF = 'F'
-               READ STUDENT INTO WS-DADOS
-                    AT END MOVE 'F' TO WS-EOF
-                       NOT AT END
-                           DISPLAY WS-CD-STUDENT ' - ' WS-NM-STUDENT
-               END-READ
-           END-PERFORM.
+           EVALUATE WS-OPCAO
+               WHEN 'I'
+               WHEN 'i'
+                   PERFORM P300-INCLUI
+               WHEN 'C'
+               WHEN 'c'
+                   PERFORM P400-CONSULTA
+               WHEN OTHER
+                   PERFORM P200-LISTA
+           END-EVALUATE
+
+           STOP RUN.
+
+       P200-LISTA.
+           SET FS-OK               TO TRUE
+           MOVE SPACE               TO WS-EOF
+           MOVE ZEROS               TO WS-QTD-LIDOS
+
+           OPEN INPUT STUDENT
+
+           IF FS-OK THEN
+               MOVE ZEROS           TO CD-STUDENT
+               START STUDENT KEY IS NOT LESS THAN CD-STUDENT
+                   INVALID KEY
+                       MOVE 'F'     TO WS-EOF
+               END-START
+
+               PERFORM UNTIL WS-EOF = 'F'
+                   READ STUDENT NEXT RECORD INTO WS-DADOS
+                        AT END MOVE 'F' TO WS-EOF
+                           NOT AT END
+                               ADD 1 TO WS-QTD-LIDOS
+                               DISPLAY WS-CD-STUDENT ' - '
+                                       WS-NM-STUDENT
+                   END-READ
+               END-PERFORM
+
+               DISPLAY 'TOTAL DE ALUNOS LIDOS: ' WS-QTD-LIDOS
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO STUDENT.TXT.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE STUDENT
+           .
+       P200-FIM.
+
+       P300-INCLUI.
+           SET FS-OK               TO TRUE
 
-           CLOSE STUDENT.
+           DISPLAY 'CODIGO DO ALUNO: '
+           ACCEPT CD-STUDENT
+           DISPLAY 'NOME DO ALUNO: '
+           ACCEPT NM-STUDENT
+
+           OPEN I-O STUDENT
+
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT STUDENT
+           END-IF
+
+           IF FS-OK THEN
+               WRITE STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY 'ALUNO JA CADASTRADO COM ESSE CODIGO!'
+                   NOT INVALID KEY
+                       DISPLAY 'ALUNO GRAVADO COM SUCESSO!'
+               END-WRITE
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR NO ARQUIVO STUDENT.TXT.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE STUDENT
+           .
+       P300-FIM.
+
+       P400-CONSULTA.
+           SET FS-OK               TO TRUE
+
+           OPEN INPUT STUDENT
+
+           IF FS-OK THEN
+               DISPLAY 'CODIGO DO ALUNO A CONSULTAR: '
+               ACCEPT CD-STUDENT
+
+               READ STUDENT
+                   KEY IS CD-STUDENT
+                   INVALID KEY
+                       DISPLAY 'ALUNO NAO ENCONTRADO!'
+                   NOT INVALID KEY
+                       DISPLAY CD-STUDENT ' - ' NM-STUDENT
+               END-READ
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO STUDENT.TXT.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
 
-            STOP RUN.
+           CLOSE STUDENT
+           .
+       P400-FIM.
        END PROGRAM ARQV-EX.
