@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 20/07/2024
+      * Purpose: GERAR UMA COPIA DE SEGURANCA DATADA DO CONTATOS.dat
+      *          ANTES DE RODADAS DE EXCLUSAO/ALTERACAO EM LOTE
+      * Tectonics: cobc -I copybooks
+      * Update: 30/07/2024 - REG-BACKUP AMPLIADO PARA ACOMPANHAR A
+      *         CATEGORIA DO CONTATO INCLUIDA EM FD_CONTT
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAKCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT BACKUP ASSIGN TO WS-BACKUP-FILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BAK.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD BACKUP.
+       01 REG-BACKUP                      PIC X(143).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-FS-BAK                       PIC 99.
+          88 FS-BAK-OK                    VALUE 0.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-QTD-COPIADOS                 PIC 9(05) VALUE ZEROS.
+       01 WS-DATA-SISTEMA                 PIC 9(08) VALUE ZEROS.
+       77 WS-BACKUP-FILE                  PIC X(30) VALUE SPACES.
+          COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY LK-MENSAGEM
+           SET LK-SUCESSO          TO TRUE
+           PERFORM P300-BACKUP
+           PERFORM P900-FIM
+           .
+       P300-BACKUP.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+           SET FS-BAK-OK           TO TRUE
+           MOVE ZEROS               TO WS-QTD-COPIADOS
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE SPACES              TO WS-BACKUP-FILE
+           STRING 'CONTATOS_BAK_' DELIMITED BY SIZE
+                  WS-DATA-SISTEMA  DELIMITED BY SIZE
+                  '.dat'           DELIMITED BY SIZE
+                  INTO WS-BACKUP-FILE
+           END-STRING
+
+           OPEN INPUT  CONTATOS
+           OPEN OUTPUT BACKUP
+
+           IF FS-OK AND FS-BAK-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           MOVE REG-CONTATOS TO REG-BACKUP
+                           WRITE REG-BACKUP
+                           ADD 1 TO WS-QTD-COPIADOS
+                   END-READ
+               END-PERFORM
+
+               DISPLAY 'CONTATOS COPIADOS...: ' WS-QTD-COPIADOS
+               DISPLAY 'ARQUIVO DE BACKUP...: ' WS-BACKUP-FILE
+           ELSE
+               DISPLAY 'ERRO AO ABRIR OS ARQUIVOS PARA O BACKUP.'
+               IF NOT FS-OK
+                   PERFORM P800-TRADUZ-FS
+                   DISPLAY 'FILE STATUS (CONTATOS): ' WS-FS
+                           ' - ' WS-FS-MSG
+               END-IF
+               IF NOT FS-BAK-OK
+                   MOVE WS-FS-BAK    TO WS-FS
+                   PERFORM P800-TRADUZ-FS
+                   DISPLAY 'FILE STATUS (BACKUP).: ' WS-FS-BAK
+                           ' - ' WS-FS-MSG
+               END-IF
+               SET LK-ERRO          TO TRUE
+           END-IF
+
+           CLOSE CONTATOS
+           CLOSE BACKUP
+           .
+       P300-FIM.
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM BAKCONTT.
