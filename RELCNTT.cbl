@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 30/07/2024
+      * Purpose: RELATORIO DE ATIVIDADES DIARIAS (LE CONTATOS_AUD.dat
+      *          DE UMA DATA E CRUZA COM A SITUACAO ATUAL EM
+      *          CONTATOS.dat)
+      * Tectonics: cobc -I copybooks
+      * Update: 30/07/2024 - WS-REGISTRO AMPLIADO PARA ACOMPANHAR A
+      *         CATEGORIA DO CONTATO INCLUIDA EM FD_CONTT
+      * Update: 30/07/2024 - PASSA A CONFERIR O FILE STATUS AO ABRIR
+      *         CONTATOS.dat ANTES DE CRUZAR A SITUACAO DO CONTATO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS DYNAMIC
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT AUDITORIA ASSIGN TO
+               'CONTATOS_AUD.dat'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS  MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD AUDITORIA.
+          COPY FD_AUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                     PIC X(143) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO                PIC 9(06).
+          03 WS-NM-CONTATO                PIC X(20).
+          03 WS-TEL-CONTATO               PIC X(11).
+          03 WS-END-RUA                   PIC X(30).
+          03 WS-END-CIDADE                PIC X(20).
+          03 WS-END-ESTADO                PIC X(02).
+          03 WS-EMAIL-CONTATO             PIC X(30).
+          03 WS-DT-ALTERACAO              PIC 9(08).
+          03 WS-ST-CONTATO                PIC X(01).
+             88 WS-ST-ATIVO               VALUE 'A'.
+             88 WS-ST-INATIVO             VALUE 'I'.
+          03 WS-CATEGORIA-CONTATO         PIC X(15).
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-FS-AUD                       PIC 99.
+          88 FS-AUD-OK                    VALUE 0.
+       77 WS-EOF-AUD                      PIC X.
+          88 EOF-AUD-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-DATA-FILTRO                  PIC 9(08) VALUE ZEROS.
+       77 WS-SITUACAO-ATUAL               PIC X(20) VALUE SPACES.
+       77 WS-OPERACAO-DESC                PIC X(15) VALUE SPACES.
+       77 WS-QTD-INCLUSOES                PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-ALTERACOES               PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-EXCLUSOES                PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-RESTAURACOES             PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-MESCLAGENS               PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-TOTAL                    PIC 9(05) VALUE ZEROS.
+          COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY LK-MENSAGEM
+           SET LK-SUCESSO          TO TRUE
+           PERFORM P300-RELATORIO
+           PERFORM P900-FIM
+           .
+       P300-RELATORIO.
+           DISPLAY 'DATA DO RELATORIO (AAAAMMDD, ZEROS = HOJE): '
+           ACCEPT WS-DATA-FILTRO
+
+           IF WS-DATA-FILTRO EQUAL ZEROS
+               ACCEPT WS-DATA-FILTRO FROM DATE YYYYMMDD
+           END-IF
+
+           MOVE ZEROS               TO WS-QTD-INCLUSOES
+           MOVE ZEROS               TO WS-QTD-ALTERACOES
+           MOVE ZEROS               TO WS-QTD-EXCLUSOES
+           MOVE ZEROS               TO WS-QTD-RESTAURACOES
+           MOVE ZEROS               TO WS-QTD-MESCLAGENS
+           MOVE ZEROS               TO WS-QTD-TOTAL
+
+           OPEN INPUT AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35 THEN
+               DISPLAY 'NENHUMA ATIVIDADE REGISTRADA AINDA '
+                       '(ARQUIVO DE AUDITORIA NAO EXISTE).'
+           ELSE
+               IF FS-AUD-OK THEN
+                   OPEN INPUT CONTATOS
+
+                   IF FS-OK THEN
+                       DISPLAY
+                           '========================================'
+                       DISPLAY 'RELATORIO DE ATIVIDADES DO DIA: '
+                               WS-DATA-FILTRO
+                       DISPLAY
+                           '========================================'
+
+                       SET EOF-AUD-OK      TO FALSE
+                       PERFORM UNTIL EOF-AUD-OK
+                           READ AUDITORIA
+                               AT END
+                                   SET EOF-AUD-OK TO TRUE
+                               NOT AT END
+                                   IF AUD-DATA EQUAL WS-DATA-FILTRO
+                                       PERFORM P310-MOSTRA-ATIVIDADE
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+
+                       CLOSE CONTATOS
+
+                       IF WS-QTD-TOTAL EQUAL ZEROS
+                           DISPLAY 'NENHUMA ATIVIDADE NESSA DATA.'
+                       ELSE
+                           DISPLAY
+                               '---------------------------------------'
+                           DISPLAY 'INCLUSOES.....: '
+                                   WS-QTD-INCLUSOES
+                           DISPLAY 'ALTERACOES....: ' WS-QTD-ALTERACOES
+                           DISPLAY 'EXCLUSOES.....: ' WS-QTD-EXCLUSOES
+                           DISPLAY 'RESTAURACOES..: '
+                                   WS-QTD-RESTAURACOES
+                           DISPLAY 'MESCLAGENS....: ' WS-QTD-MESCLAGENS
+                           DISPLAY 'TOTAL.........: ' WS-QTD-TOTAL
+                       END-IF
+                       DISPLAY
+                           '========================================'
+                   ELSE
+                       DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+                       PERFORM P800-TRADUZ-FS
+                       DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+                       SET LK-ERRO     TO TRUE
+                   END-IF
+               ELSE
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE AUDITORIA.'
+                   MOVE WS-FS-AUD      TO WS-FS
+                   PERFORM P800-TRADUZ-FS
+                   DISPLAY 'FILE STATUS: ' WS-FS-AUD ' - ' WS-FS-MSG
+                   SET LK-ERRO         TO TRUE
+               END-IF
+
+               CLOSE AUDITORIA
+           END-IF
+           .
+       P300-FIM.
+
+       P310-MOSTRA-ATIVIDADE.
+           ADD 1                    TO WS-QTD-TOTAL
+
+           EVALUATE TRUE
+               WHEN AUD-INCLUSAO
+                   ADD 1            TO WS-QTD-INCLUSOES
+                   MOVE 'INCLUSAO'  TO WS-OPERACAO-DESC
+               WHEN AUD-ALTERACAO
+                   ADD 1            TO WS-QTD-ALTERACOES
+                   MOVE 'ALTERACAO' TO WS-OPERACAO-DESC
+               WHEN AUD-EXCLUSAO
+                   ADD 1            TO WS-QTD-EXCLUSOES
+                   MOVE 'EXCLUSAO'  TO WS-OPERACAO-DESC
+               WHEN AUD-RESTAURACAO
+                   ADD 1            TO WS-QTD-RESTAURACOES
+                   MOVE 'RESTAURACAO' TO WS-OPERACAO-DESC
+               WHEN AUD-MESCLAGEM
+                   ADD 1            TO WS-QTD-MESCLAGENS
+                   MOVE 'MESCLAGEM' TO WS-OPERACAO-DESC
+               WHEN OTHER
+                   MOVE 'DESCONHECIDA' TO WS-OPERACAO-DESC
+           END-EVALUATE
+
+           PERFORM P320-BUSCA-SITUACAO
+
+           DISPLAY AUD-HORA ' ID:' AUD-ID-CONTATO
+                   ' OPERACAO: ' WS-OPERACAO-DESC
+           IF AUD-NOME-ANTIGO NOT EQUAL SPACES
+               DISPLAY '     NOME ANTERIOR: ' AUD-NOME-ANTIGO
+           END-IF
+           IF AUD-NOME-NOVO NOT EQUAL SPACES
+               DISPLAY '     NOME ATUAL...: ' AUD-NOME-NOVO
+           END-IF
+           DISPLAY '     SITUACAO ATUAL DO CONTATO: '
+                   WS-SITUACAO-ATUAL
+           .
+       P310-FIM.
+
+       P320-BUSCA-SITUACAO.
+           MOVE AUD-ID-CONTATO      TO ID-CONTATO
+           READ CONTATOS INTO WS-REGISTRO
+               KEY IS ID-CONTATO
+               INVALID KEY
+                   MOVE 'CONTATO NAO ENCONTRADO' TO WS-SITUACAO-ATUAL
+               NOT INVALID KEY
+                   IF WS-ST-ATIVO
+                       MOVE 'ATIVO'   TO WS-SITUACAO-ATUAL
+                   ELSE
+                       MOVE 'INATIVO' TO WS-SITUACAO-ATUAL
+                   END-IF
+           END-READ
+           .
+       P320-FIM.
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM RELCNTT.
