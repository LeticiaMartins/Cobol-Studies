@@ -0,0 +1,283 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 23/07/2024
+      * Purpose: LOCALIZAR CONTATOS DUPLICADOS (MESMO NOME EM IDs
+      *          DIFERENTES) E MESCLAR DOIS REGISTROS EM UM SO
+      * Tectonics: cobc -I copybooks
+      * Update: 30/07/2024 - WS-REGISTRO AMPLIADO PARA ACOMPANHAR A
+      *         CATEGORIA DO CONTATO INCLUIDA EM FD_CONTT
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRGCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS DYNAMIC
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT AUDITORIA ASSIGN TO
+               'CONTATOS_AUD.dat'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS  MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD AUDITORIA.
+          COPY FD_AUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                     PIC X(143) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO                PIC 9(06).
+          03 WS-NM-CONTATO                PIC X(20).
+          03 WS-TEL-CONTATO               PIC X(11).
+          03 WS-END-RUA                   PIC X(30).
+          03 WS-END-CIDADE                PIC X(20).
+          03 WS-END-ESTADO                PIC X(02).
+          03 WS-EMAIL-CONTATO             PIC X(30).
+          03 WS-DT-ALTERACAO              PIC 9(08).
+          03 WS-ST-CONTATO                PIC X(01).
+             88 WS-ST-ATIVO               VALUE 'A'.
+             88 WS-ST-INATIVO             VALUE 'I'.
+          03 WS-CATEGORIA-CONTATO         PIC X(15).
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                         PIC X.
+          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
+       77 WS-NOME-BUSCA                   PIC X(20) VALUE SPACES.
+       77 WS-ACHOU                        PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-ACHADOS                  PIC 9(03) VALUE ZEROS.
+       77 WS-TM-BUSCA                     PIC 99 VALUE ZEROS.
+       77 WS-LEN-BUSCA                    PIC 99 VALUE ZEROS.
+       77 WS-ID-MANTER                    PIC 9(06) VALUE ZEROS.
+       77 WS-ID-MESCLAR                   PIC 9(06) VALUE ZEROS.
+       77 WS-NOME-MANTER                  PIC X(20) VALUE SPACES.
+       77 WS-CONFIRM                      PIC X VALUE SPACES.
+       77 WS-ACHOU-MANTER                 PIC X VALUE 'N'.
+          88 WS-ACHOU-MANTER-OK           VALUE 'S' FALSE 'N'.
+       77 WS-ACHOU-MESCLAR                PIC X VALUE 'N'.
+          88 WS-ACHOU-MESCLAR-OK          VALUE 'S' FALSE 'N'.
+       77 WS-FS-AUD                       PIC 99.
+          88 FS-AUD-OK                    VALUE 0.
+          COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY LK-MENSAGEM
+           SET LK-SUCESSO          TO TRUE
+           SET EXIT-OK             TO FALSE
+           PERFORM P300-PROCESSA   THRU  P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM
+           .
+       P300-PROCESSA.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+           MOVE ZEROS               TO WS-QTD-ACHADOS
+
+           OPEN I-O CONTATOS
+
+           IF FS-OK THEN
+               PERFORM P310-BUSCA-DUPLICADOS
+
+               IF WS-QTD-ACHADOS GREATER THAN 1
+                   PERFORM P320-CONFIRMA-MESCLAGEM
+               END-IF
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               PERFORM P800-TRADUZ-FS
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+               SET LK-ERRO         TO TRUE
+           END-IF
+
+           CLOSE CONTATOS
+
+           DISPLAY
+               'TECLE: '
+               '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       P310-BUSCA-DUPLICADOS.
+           MOVE SPACES              TO WS-NOME-BUSCA
+           MOVE ZEROS               TO WS-QTD-ACHADOS
+           DISPLAY 'Informe o nome (ou parte dele) para localizar '
+                   'contatos duplicados: '
+           ACCEPT WS-NOME-BUSCA
+
+           MOVE ZEROS               TO WS-TM-BUSCA
+           INSPECT FUNCTION REVERSE(WS-NOME-BUSCA)
+                   TALLYING WS-TM-BUSCA FOR LEADING ' '
+           COMPUTE WS-LEN-BUSCA = FUNCTION LENGTH(WS-NOME-BUSCA)
+                                  - WS-TM-BUSCA
+
+           IF WS-LEN-BUSCA EQUAL ZEROS
+               DISPLAY 'INFORME AO MENOS UM CARACTERE PARA A BUSCA!'
+           ELSE
+               MOVE ZEROS               TO ID-CONTATO
+               SET EOF-OK               TO FALSE
+
+               START CONTATOS KEY IS NOT LESS THAN ID-CONTATO
+                   INVALID KEY
+                       SET EOF-OK       TO TRUE
+               END-START
+
+               DISPLAY 'CONTATOS ENCONTRADOS:'
+
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                       AT END
+                           SET EOF-OK   TO TRUE
+                       NOT AT END
+                           MOVE ZEROS   TO WS-ACHOU
+                           INSPECT WS-NM-CONTATO TALLYING WS-ACHOU
+                                   FOR ALL WS-NOME-BUSCA(1:WS-LEN-BUSCA)
+                           IF WS-ACHOU GREATER THAN ZEROS
+                              AND WS-ST-ATIVO
+                               ADD 1    TO WS-QTD-ACHADOS
+                               DISPLAY WS-ID-CONTATO ' - '
+                                       WS-NM-CONTATO
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               EVALUATE TRUE
+                   WHEN WS-QTD-ACHADOS EQUAL ZEROS
+                       DISPLAY 'NENHUM CONTATO ENCONTRADO COM ESSE '
+                               'NOME!'
+                   WHEN WS-QTD-ACHADOS EQUAL 1
+                       DISPLAY 'APENAS UM CONTATO ATIVO COM ESSE '
+                               'NOME. NADA A MESCLAR.'
+               END-EVALUATE
+           END-IF
+           .
+       P310-FIM.
+
+       P320-CONFIRMA-MESCLAGEM.
+           DISPLAY 'ID DO CONTATO QUE DESEJA MANTER: '
+           ACCEPT WS-ID-MANTER
+           DISPLAY 'ID DO CONTATO QUE SERA MESCLADO (E INATIVADO): '
+           ACCEPT WS-ID-MESCLAR
+
+           IF WS-ID-MANTER EQUAL WS-ID-MESCLAR THEN
+               DISPLAY 'OS DOIS IDs INFORMADOS SAO IGUAIS!'
+           ELSE
+               SET WS-ACHOU-MANTER-OK  TO FALSE
+               MOVE WS-ID-MANTER       TO ID-CONTATO
+               READ CONTATOS INTO WS-REGISTRO
+                   KEY IS ID-CONTATO
+                   INVALID KEY
+                       DISPLAY 'CONTATO A MANTER NAO EXISTE!'
+                   NOT INVALID KEY
+                       IF WS-ST-INATIVO
+                           DISPLAY 'CONTATO A MANTER ESTA INATIVO!'
+                       ELSE
+                           SET WS-ACHOU-MANTER-OK TO TRUE
+                           MOVE WS-NM-CONTATO      TO WS-NOME-MANTER
+                       END-IF
+               END-READ
+
+               IF WS-ACHOU-MANTER-OK
+                   SET WS-ACHOU-MESCLAR-OK TO FALSE
+                   MOVE WS-ID-MESCLAR      TO ID-CONTATO
+                   READ CONTATOS INTO WS-REGISTRO
+                       KEY IS ID-CONTATO
+                       INVALID KEY
+                           DISPLAY 'CONTATO A MESCLAR NAO EXISTE!'
+                       NOT INVALID KEY
+                           IF WS-ST-INATIVO
+                               DISPLAY 'CONTATO A MESCLAR JA ESTA '
+                                       'INATIVO!'
+                           ELSE
+                               SET WS-ACHOU-MESCLAR-OK TO TRUE
+                           END-IF
+                   END-READ
+
+                   IF WS-ACHOU-MESCLAR-OK
+                       DISPLAY 'MANTER..: ' WS-ID-MANTER ' - '
+                               WS-NOME-MANTER
+                       DISPLAY 'MESCLAR.: ' WS-ID-MESCLAR ' - '
+                               WS-NM-CONTATO
+                       DISPLAY 'TECLE: '
+                           '<S> para confirmar ou <QUALQUER TECLA>'
+                           ' para abortar.'
+                       ACCEPT WS-CONFIRM
+                       IF WS-CONFIRM EQUAL 'S'
+                           PERFORM P330-MESCLA-LOGICO
+                       ELSE
+                           DISPLAY 'MESCLAGEM NAO REALIZADA.'
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+       P320-FIM.
+
+       P330-MESCLA-LOGICO.
+           SET ST-INATIVO           TO TRUE
+           ACCEPT DT-ALTERACAO      FROM DATE YYYYMMDD
+           REWRITE REG-CONTATOS
+               INVALID KEY
+                   DISPLAY 'ERRO AO MESCLAR O CONTATO.'
+               NOT INVALID KEY
+                   DISPLAY 'Contato mesclado com sucesso!'
+                   PERFORM P400-GRAVA-AUDITORIA
+           END-REWRITE
+           .
+       P330-FIM.
+
+       P400-GRAVA-AUDITORIA.
+           SET FS-AUD-OK           TO TRUE
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35 THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF FS-AUD-OK THEN
+               INITIALIZE REG-AUDITORIA
+               ACCEPT AUD-DATA     FROM DATE YYYYMMDD
+               ACCEPT AUD-HORA     FROM TIME
+               MOVE ID-CONTATO     TO AUD-ID-CONTATO
+               SET AUD-MESCLAGEM   TO TRUE
+               MOVE NM-CONTATO     TO AUD-NOME-ANTIGO
+               MOVE WS-NOME-MANTER TO AUD-NOME-NOVO
+
+               WRITE REG-AUDITORIA
+
+               CLOSE AUDITORIA
+           END-IF
+           .
+       P400-FIM.
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM MRGCNTT.
