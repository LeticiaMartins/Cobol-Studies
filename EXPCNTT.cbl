@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 12/07/2024
+      * Purpose: EXPORTAR CONTATOS EM FORMATO DELIMITADO (CSV)
+      * Tectonics: cobc -I copybooks
+      * Update: 12/07/2024 - TRANSFORMADO EM MODULO DO MENUCNTT
+      * Update: 30/07/2024 - CONTATOS EXCLUIDOS (INATIVOS) DEIXAM DE
+      *         SER EXPORTADOS PARA O CSV
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT ARQ-SAIDA ASSIGN TO
+               'CONTATOS_EXP.CSV'
+               ORGANIZATION IS SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                       PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-EOF                          PIC X VALUE 'N'.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-QTD-EXPORTADOS               PIC 9(05) VALUE ZEROS.
+          COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY LK-MENSAGEM
+           SET LK-SUCESSO TO TRUE
+           PERFORM P100-ABRE-ARQUIVOS
+           IF FS-OK THEN
+               PERFORM P200-GRAVA-CABECALHO
+               PERFORM P300-EXPORTA UNTIL EOF-OK
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               PERFORM P800-TRADUZ-FS
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+               SET LK-ERRO TO TRUE
+           END-IF
+           PERFORM P800-FECHA-ARQUIVOS
+           PERFORM P900-FIM
+           .
+       P100-ABRE-ARQUIVOS.
+           OPEN INPUT  CONTATOS
+           OPEN OUTPUT ARQ-SAIDA
+           .
+       P200-GRAVA-CABECALHO.
+           MOVE SPACES TO REG-SAIDA
+           STRING 'ID;NOME;TELEFONE;RUA;CIDADE;UF;EMAIL'
+                  DELIMITED BY SIZE INTO REG-SAIDA
+           END-STRING
+           WRITE REG-SAIDA
+           .
+       P300-EXPORTA.
+           READ CONTATOS
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   IF ST-ATIVO
+                       MOVE SPACES TO REG-SAIDA
+                       STRING ID-CONTATO      DELIMITED BY SIZE
+                              ';'              DELIMITED BY SIZE
+                              NM-CONTATO      DELIMITED BY SIZE
+                              ';'              DELIMITED BY SIZE
+                              TEL-CONTATO     DELIMITED BY SIZE
+                              ';'              DELIMITED BY SIZE
+                              END-RUA         DELIMITED BY SIZE
+                              ';'              DELIMITED BY SIZE
+                              END-CIDADE      DELIMITED BY SIZE
+                              ';'              DELIMITED BY SIZE
+                              END-ESTADO      DELIMITED BY SIZE
+                              ';'              DELIMITED BY SIZE
+                              EMAIL-CONTATO   DELIMITED BY SIZE
+                              INTO REG-SAIDA
+                       END-STRING
+                       WRITE REG-SAIDA
+                       ADD 1 TO WS-QTD-EXPORTADOS
+                   END-IF
+           END-READ
+           .
+       P800-FECHA-ARQUIVOS.
+           CLOSE CONTATOS
+           CLOSE ARQ-SAIDA
+
+           DISPLAY 'CONTATOS EXPORTADOS: ' WS-QTD-EXPORTADOS
+           DISPLAY 'ARQUIVO GERADO......: CONTATOS_EXP.CSV'
+           .
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM EXPCNTT.
