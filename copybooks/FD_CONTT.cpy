@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: FD_CONTT
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 25/06/2024
+      * Purpose: LAYOUT DO REGISTRO DO ARQUIVO CONTATOS.dat
+      * Update: 09/07/2024 - INCLUIDOS TELEFONE, ENDERECO E EMAIL
+      * Update: 13/07/2024 - INCLUIDA DATA DA ULTIMA ALTERACAO
+      * Update: 15/07/2024 - ID-CONTATO AMPLIADO DE 9(02) PARA 9(06)
+      * Update: 16/07/2024 - INCLUIDO STATUS DO CONTATO (EXCLUSAO LOGICA)
+      * Update: 30/07/2024 - INCLUIDA A CATEGORIA DO CONTATO (EX:
+      *         FORNECEDOR, FUNCIONARIO, CLIENTE), PARA PERMITIR
+      *         LISTAGEM/BUSCA FILTRADA POR CATEGORIA
+      ******************************************************************
+       01 REG-CONTATOS.
+          03 ID-CONTATO                   PIC 9(06).
+          03 NM-CONTATO                   PIC X(20).
+          03 TEL-CONTATO                  PIC X(11).
+          03 END-RUA                      PIC X(30).
+          03 END-CIDADE                   PIC X(20).
+          03 END-ESTADO                   PIC X(02).
+          03 EMAIL-CONTATO                PIC X(30).
+          03 DT-ALTERACAO                 PIC 9(08).
+          03 ST-CONTATO                   PIC X(01).
+             88 ST-ATIVO                  VALUE 'A'.
+             88 ST-INATIVO                VALUE 'I'.
+          03 CATEGORIA-CONTATO            PIC X(15).
