@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: FD_AUDIT
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 10/07/2024
+      * Purpose: LAYOUT DO REGISTRO DO ARQUIVO CONTATOS_AUD.dat
+      * Update: 15/07/2024 - AUD-ID-CONTATO AMPLIADO PARA 9(06)
+      * Update: 16/07/2024 - INCLUIDA OPERACAO DE RESTAURACAO (SOFT DELETE)
+      * Update: 23/07/2024 - INCLUIDA OPERACAO DE MESCLAGEM DE DUPLICADOS
+      ******************************************************************
+       01 REG-AUDITORIA.
+          03 AUD-DATA                     PIC 9(08).
+          03 AUD-HORA                     PIC 9(08).
+          03 AUD-ID-CONTATO               PIC 9(06).
+          03 AUD-OPERACAO                 PIC X(01).
+             88 AUD-INCLUSAO              VALUE 'I'.
+             88 AUD-ALTERACAO             VALUE 'A'.
+             88 AUD-EXCLUSAO              VALUE 'E'.
+             88 AUD-RESTAURACAO           VALUE 'R'.
+             88 AUD-MESCLAGEM             VALUE 'M'.
+          03 AUD-NOME-ANTIGO              PIC X(20).
+          03 AUD-NOME-NOVO                PIC X(20).
