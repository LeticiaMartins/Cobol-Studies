@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: FSMSG
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 18/07/2024
+      * Purpose: AREA DE TRABALHO PARA TRADUCAO DO FILE STATUS EM
+      *          UMA MENSAGEM LEGIVEL (VER FSMSGP.cpy)
+      ******************************************************************
+       77 WS-FS-MSG                        PIC X(50) VALUE SPACES.
