@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: LAYOUT001
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 25/06/2024
+      * Purpose: LAYOUT DO CADASTRO COMPLETO DE CLIENTE (NOME, TELEFONE
+      *          FRACIONADO, ENDERECO, NACIONALIDADE E PROFISSAO)
+      ******************************************************************
+       01 WS-CADASTRO-CLIENTE.
+          03 WS-PRIMEIRO-NOME             PIC X(15).
+          03 WS-SEGUNDO-NOME              PIC X(15).
+          03 WS-ULTIMO-NOME  REDEFINES WS-SEGUNDO-NOME
+                                          PIC X(15).
+          03 WS-TELEFONE.
+             05 WS-PAIS                   PIC X(02).
+             05 WS-DDD                    PIC X(02).
+             05 WS-PREFIXO                PIC X(04).
+             05 WS-SUFIXO                 PIC X(04).
+          03 WS-RUA                       PIC X(30).
+          03 WS-BAIRRO                    PIC X(20).
+          03 WS-CIDADE                    PIC X(20).
+          03 WS-UF                        PIC X(02).
+          03 WS-CEP.
+             05 WS-CEP-1                  PIC X(05).
+             05 WS-CEP-2                  PIC X(03).
+          03 WS-NACIONALIDADE             PIC X(20).
+          03 WS-PROFISSAO                 PIC X(20).
