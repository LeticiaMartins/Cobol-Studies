@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Copybook: FSMSGP
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 18/07/2024
+      * Purpose: PARAGRAFO COMUM QUE TRADUZ WS-FS EM UMA MENSAGEM
+      *          DE ERRO LEGIVEL, EM WS-FS-MSG (VER FSMSG.cpy)
+      ******************************************************************
+       P800-TRADUZ-FS.
+           EVALUATE WS-FS
+               WHEN 00
+                   MOVE 'OPERACAO REALIZADA COM SUCESSO.' TO WS-FS-MSG
+               WHEN 10
+                   MOVE 'FIM DE ARQUIVO.' TO WS-FS-MSG
+               WHEN 21
+                   MOVE 'CHAVE FORA DE SEQUENCIA.' TO WS-FS-MSG
+               WHEN 22
+                   MOVE 'REGISTRO DUPLICADO.' TO WS-FS-MSG
+               WHEN 23
+                   MOVE 'REGISTRO NAO ENCONTRADO.' TO WS-FS-MSG
+               WHEN 35
+                   MOVE 'ARQUIVO NAO ENCONTRADO.' TO WS-FS-MSG
+               WHEN 37
+                   MOVE 'ORGANIZACAO DE ARQUIVO INCOMPATIVEL.'
+                        TO WS-FS-MSG
+               WHEN 41
+                   MOVE 'ARQUIVO JA ESTA ABERTO.' TO WS-FS-MSG
+               WHEN 42
+                   MOVE 'ARQUIVO NAO ESTA ABERTO.' TO WS-FS-MSG
+               WHEN 43
+                   MOVE 'OPERACAO INVALIDA, SEM REGISTRO ATUAL.'
+                        TO WS-FS-MSG
+               WHEN 44
+                   MOVE 'TAMANHO DE REGISTRO INVALIDO.' TO WS-FS-MSG
+               WHEN 46
+                   MOVE 'LEITURA INVALIDA, SEM PROXIMO REGISTRO.'
+                        TO WS-FS-MSG
+               WHEN 47
+                   MOVE 'LEITURA NAO PERMITIDA NESTE MODO DE ACESSO.'
+                        TO WS-FS-MSG
+               WHEN 48
+                   MOVE 'GRAVACAO NAO PERMITIDA NESTE MODO DE ACESSO.'
+                        TO WS-FS-MSG
+               WHEN 49
+                   MOVE 'ALTERACAO/EXCLUSAO NAO PERMITIDA NESTE MODO.'
+                        TO WS-FS-MSG
+               WHEN 91
+                   MOVE 'ARQUIVO EM USO POR OUTRA SESSAO.' TO WS-FS-MSG
+               WHEN 93
+                   MOVE 'ARQUIVO EM USO POR OUTRA SESSAO (LOCK).'
+                        TO WS-FS-MSG
+               WHEN OTHER
+                   MOVE 'ERRO DE ENTRADA/SAIDA NAO CATALOGADO.'
+                        TO WS-FS-MSG
+           END-EVALUATE
+           .
+       P800-FIM.
