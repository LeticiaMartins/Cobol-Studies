@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 30/07/2024
+      * Purpose: MODULO UTILITARIO NUMERICO (SOMA, DIFERENCA E MEDIA
+      *          DE DOIS VALORES), PARA SER REUTILIZADO POR QUALQUER
+      *          PROGRAMA EM VEZ DE CADA UM REPETIR A MESMA ARITMETICA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHAMADO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-AREA.
+           03 LK-N1                          PIC 99.
+           03 LK-N2                          PIC 99.
+           03 LK-SOMA                        PIC 9(03).
+           03 LK-DIFERENCA                   PIC S9(02).
+           03 LK-MEDIA                       PIC 9(02)V99.
+
+       PROCEDURE DIVISION USING LK-AREA.
+       MAIN-PROCEDURE.
+
+           COMPUTE LK-SOMA      = LK-N1 + LK-N2
+           COMPUTE LK-DIFERENCA = LK-N1 - LK-N2
+           COMPUTE LK-MEDIA     = (LK-N1 + LK-N2) / 2
+
+           GOBACK.
+       END PROGRAM CHAMADO.
