@@ -3,6 +3,32 @@
       * Date: 01/07/2024
       * Purpose: MENU PARA CADASTRO CONTATOS
       * Tectonics: cobc
+      * Update: 20/07/2024 - PASSA A CONFERIR O STATUS DE RETORNO DE
+      *         CADA MODULO CHAMADO (WS-STATUS EM WS-COM-AREA)
+      * Update: 21/07/2024 - INCLUIDA A OPCAO DE REORGANIZAR O ARQUIVO
+      *         DE CONTATOS (WS-OPCAO AMPLIADO PARA 2 POSICOES)
+      * Update: 23/07/2024 - INCLUIDA A OPCAO DE MESCLAR CONTATOS
+      *         DUPLICADOS
+      * Update: 30/07/2024 - EXIGE PIN DE AUTORIZACAO ANTES DE
+      *         ALTERAR OU EXCLUIR UM CONTATO
+      * Update: 30/07/2024 - WS-COM-AREA GANHA UM FILLER DE RESERVA,
+      *         JA QUE CADCONTT/CONSCTT/DELCONTT/LISCNTT PASSARAM A
+      *         RECEBER PARAMETROS DE MODO BATCH NO PROPRIO LK-COM-AREA
+      *         (NAO USADO AQUI, POIS O MENU SEMPRE CHAMA EM MODO
+      *         INTERATIVO)
+      * Update: 30/07/2024 - INCLUIDA A OPCAO DE RELATORIO DE
+      *         ATIVIDADES DIARIAS (CRUZA CONTATOS_AUD.dat COM
+      *         CONTATOS.dat)
+      * Update: 30/07/2024 - FILLER DE RESERVA DE WS-COM-AREA AMPLIADO
+      *         PARA ACOMPANHAR A CATEGORIA DO CONTATO INCLUIDA NO
+      *         LK-DADOS-BATCH DE CADCONTT
+      * Update: 30/07/2024 - P300-PROCESSA PASSA A DESPACHAR AS OPCOES
+      *         ATRAVES DE WS-TABELA-OPCOES (NUMERO, DESCRICAO, MODULO
+      *         E EXIGENCIA DE PIN) EM VEZ DE UM EVALUATE COM UM WHEN
+      *         PARA CADA OPCAO, PARA FACILITAR A INCLUSAO DE NOVAS
+      *         OPCOES NO FUTURO
+      * Update: 30/07/2024 - INCLUIDA A OPCAO DE VERIFICACAO DE
+      *         INTEGRIDADE DE CONTATOS.dat
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENUCNTT.
@@ -11,7 +37,55 @@
        WORKING-STORAGE SECTION.
        01 WS-COM-AREA.
            03 WS-MENSAGEM                  PIC X(40).
-       77 WS-OPCAO                         PIC X.
+           03 WS-STATUS                    PIC X(01).
+              88 WS-STATUS-OK              VALUE '0'.
+              88 WS-STATUS-ERRO            VALUE '1'.
+           03 FILLER                       PIC X(129) VALUE SPACES.
+       77 WS-OPCAO                         PIC X(02).
+       77 WS-PIN-MESTRE                    PIC X(04) VALUE '1234'.
+       77 WS-PIN-DIGITADO                  PIC X(04).
+       77 WS-PIN-STATUS                    PIC X VALUE 'N'.
+          88 PIN-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-QTD-OPCOES                    PIC 9(02) VALUE 13.
+       77 WS-IND                           PIC 9(02) VALUE ZEROS.
+       77 WS-OPCAO-STATUS                  PIC X VALUE 'N'.
+          88 OPCAO-ACHADA                  VALUE 'S' FALSE 'N'.
+       01 WS-TABELA-OPCOES-DADOS.
+           05 FILLER PIC X(41) VALUE
+              '1 INCLUSAO DE CONTATO           CADCONTTN'.
+           05 FILLER PIC X(41) VALUE
+              '2 LISTAGEM DE CONTATO           LISCNTT N'.
+           05 FILLER PIC X(41) VALUE
+              '3 CONSULTA DE CONTATO           CONSCTT N'.
+           05 FILLER PIC X(41) VALUE
+              '4 ALTERACAO DE CONTATO          ALTCONTTS'.
+           05 FILLER PIC X(41) VALUE
+              '5 EXCLUSAO DE CONTATO           DELCONTTS'.
+           05 FILLER PIC X(41) VALUE
+              '6 EXPORTACAO DE CONTATOS        EXPCNTT N'.
+           05 FILLER PIC X(41) VALUE
+              '7 RESTAURACAO DE CONTATO        RESCONTTN'.
+           05 FILLER PIC X(41) VALUE
+              '8 TOTAL DE CONTATOS             TOTCNTT N'.
+           05 FILLER PIC X(41) VALUE
+              '9 BACKUP DE CONTATOS            BAKCONTTN'.
+           05 FILLER PIC X(41) VALUE
+              '10REORGANIZACAO DE CONTATOS     REOCNTT N'.
+           05 FILLER PIC X(41) VALUE
+              '11MESCLAGEM DE CONTATOS         MRGCNTT N'.
+           05 FILLER PIC X(41) VALUE
+              '12RELATORIO DE ATIVIDADES       RELCNTT N'.
+           05 FILLER PIC X(41) VALUE
+              '13VERIFICACAO DE INTEGRIDADE    INTCNTT N'.
+       01 WS-TABELA-OPCOES REDEFINES WS-TABELA-OPCOES-DADOS.
+           05 TAB-ITEM-OPCAO OCCURS 13 TIMES.
+              10 TAB-OPCAO                 PIC X(02).
+              10 TAB-DESCRICAO             PIC X(30).
+              10 TAB-PROGRAMA              PIC X(08).
+              10 TAB-PIN-REQ               PIC X(01).
+                 88 TAB-PIN-REQUERIDO      VALUE 'S'.
+       77 WS-TM-DESC                       PIC 99 VALUE ZEROS.
+       77 WS-LEN-DESC                      PIC 99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -33,43 +107,101 @@
             DISPLAY '|   3 - Consultar Contato                       |'
             DISPLAY '|   4 - Alteraar Contato                        |'
             DISPLAY '|   5 - Excluir Contato                         |'
+            DISPLAY '|   6 - Exportar Contatos (CSV)                 |'
+            DISPLAY '|   7 - Restaurar Contato Excluido               |'
+            DISPLAY '|   8 - Total de Contatos                        |'
+            DISPLAY '|   9 - Backup de Contatos                       |'
+            DISPLAY '|  10 - Reorganizar Arquivo de Contatos          |'
+            DISPLAY '|  11 - Mesclar Contatos Duplicados              |'
+            DISPLAY '|  12 - Relatorio de Atividades Diarias          |'
+            DISPLAY '|  13 - Verificar Integridade de Contatos        |'
             DISPLAY '|                                               |'
             DISPLAY '|             (ou tecle <S> para sair)          |'
             DISPLAY '*************************************************'
             ACCEPT WS-OPCAO
 
 
-            EVALUATE WS-OPCAO
-               WHEN '1'
-                   MOVE ' *** INCLUSAO DE CONTATO *** ' TO WS-MENSAGEM
-                   CALL 'CADCONTT' USING WS-COM-AREA
-
-               WHEN '2'
-                   MOVE ' *** LISTAGEM DE CONTATO *** ' TO WS-MENSAGEM
-                   CALL 'LISCNTT'  USING WS-COM-AREA
-
-               WHEN '3'
-                   MOVE ' *** CONSULTA DE CONTATO *** ' TO WS-MENSAGEM
-                   CALL 'CONSCTT'  USING WS-COM-AREA
-
-               WHEN '4'
-                   MOVE ' *** ALTERACAO DE CONTATO *** ' TO WS-MENSAGEM
-                   CALL 'ALTCONTT' USING WS-COM-AREA
-
-               WHEN '5'
-                   MOVE ' *** EXCLUSAO DE CONTATO *** ' TO WS-MENSAGEM
-                   CALL 'DELCONTT' USING WS-COM-AREA
-               WHEN 'S'
-                   DISPLAY 'Obrigado, volte sempre!'
-                   MOVE 'F'                             TO WS-OPCAO
-               WHEN 's'
-                   DISPLAY 'Obrigado, volte sempre!'
-                   MOVE 'F'                             TO WS-OPCAO
-               WHEN OTHER
-                   DISPLAY 'OPCAO INVALIDA!'
-            END-EVALUATE
+            SET WS-STATUS-OK               TO TRUE
+
+            IF WS-OPCAO EQUAL 'S' OR WS-OPCAO EQUAL 's'
+                DISPLAY 'Obrigado, volte sempre!'
+                MOVE 'F'                             TO WS-OPCAO
+            ELSE
+                PERFORM P330-BUSCA-OPCAO
+                IF OPCAO-ACHADA
+                    PERFORM P340-EXECUTA-OPCAO
+                ELSE
+                    DISPLAY 'OPCAO INVALIDA!'
+                END-IF
+            END-IF
             .
        P300-FIM.
+
+       P330-BUSCA-OPCAO.
+           SET OPCAO-ACHADA        TO FALSE
+           PERFORM P331-COMPARA-OPCAO
+               VARYING WS-IND FROM 1 BY 1
+               UNTIL WS-IND GREATER THAN WS-QTD-OPCOES OR OPCAO-ACHADA
+           IF OPCAO-ACHADA
+               SUBTRACT 1          FROM WS-IND
+           END-IF
+           .
+       P330-FIM.
+
+       P331-COMPARA-OPCAO.
+           IF WS-OPCAO EQUAL TAB-OPCAO(WS-IND)
+               SET OPCAO-ACHADA    TO TRUE
+           END-IF
+           .
+       P331-FIM.
+
+       P340-EXECUTA-OPCAO.
+           IF TAB-PIN-REQUERIDO(WS-IND)
+               PERFORM P320-VERIFICA-PIN
+           ELSE
+               SET PIN-OK          TO TRUE
+           END-IF
+
+           IF PIN-OK
+               MOVE ZEROS          TO WS-TM-DESC
+               INSPECT FUNCTION REVERSE(TAB-DESCRICAO(WS-IND))
+                       TALLYING WS-TM-DESC FOR LEADING ' '
+               COMPUTE WS-LEN-DESC =
+                       FUNCTION LENGTH(TAB-DESCRICAO(WS-IND))
+                       - WS-TM-DESC
+
+               STRING ' *** ' TAB-DESCRICAO(WS-IND)(1:WS-LEN-DESC)
+                      ' *** '
+                      DELIMITED BY SIZE
+                      INTO WS-MENSAGEM
+
+               CALL TAB-PROGRAMA(WS-IND) USING WS-COM-AREA
+               PERFORM P310-VERIFICA-STATUS
+           END-IF
+           .
+       P340-FIM.
+
+       P310-VERIFICA-STATUS.
+           IF WS-STATUS-ERRO THEN
+               DISPLAY '*** O MODULO CHAMADO TERMINOU COM ERRO. '
+                       'VERIFIQUE AS MENSAGENS ACIMA. ***'
+           END-IF
+           .
+       P310-FIM.
+
+       P320-VERIFICA-PIN.
+           SET PIN-OK              TO FALSE
+           DISPLAY 'INFORME O PIN DE AUTORIZACAO: '
+           ACCEPT WS-PIN-DIGITADO
+
+           IF WS-PIN-DIGITADO EQUAL WS-PIN-MESTRE
+               SET PIN-OK          TO TRUE
+           ELSE
+               DISPLAY 'PIN INCORRETO! OPERACAO CANCELADA.'
+           END-IF
+           .
+       P320-FIM.
+
        P900-FIM.
             STOP RUN.
        END PROGRAM MENUCNTT.
