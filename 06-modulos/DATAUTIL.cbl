@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 30/07/2024
+      * Purpose: MODULO UTILITARIO DE DATA - DEVOLVE A DATA DE HOJE
+      *          JA FORMATADA E O NOME DO DIA DA SEMANA, PARA SER
+      *          REUTILIZADO POR QUALQUER PROGRAMA EM VEZ DE CADA UM
+      *          REPETIR O MESMO ACCEPT FROM DATE / DAY-OF-WEEK
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAUTIL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DATA-HOJE.
+           03 WS-DATA-ANO                    PIC 9(04).
+           03 WS-DATA-MES                    PIC 9(02).
+           03 WS-DATA-DIA                    PIC 9(02).
+
+       LINKAGE SECTION.
+       01 LK-AREA-DATA.
+           03 LK-DATA-YYYYMMDD               PIC 9(08).
+           03 LK-DATA-FORMATADA              PIC X(10).
+           03 LK-DIA-SEMANA-NUM              PIC 9(01).
+           03 LK-DIA-SEMANA-NOME             PIC X(13).
+
+       PROCEDURE DIVISION USING LK-AREA-DATA.
+       MAIN-PROCEDURE.
+
+           ACCEPT LK-DATA-YYYYMMDD           FROM DATE YYYYMMDD
+           ACCEPT LK-DIA-SEMANA-NUM          FROM DAY-OF-WEEK
+
+           MOVE LK-DATA-YYYYMMDD             TO WS-DATA-HOJE
+
+           STRING WS-DATA-DIA   '/'
+                  WS-DATA-MES   '/'
+                  WS-DATA-ANO
+                  DELIMITED BY SIZE INTO LK-DATA-FORMATADA
+
+           EVALUATE LK-DIA-SEMANA-NUM
+               WHEN 1
+                   MOVE 'SEGUNDA-FEIRA' TO LK-DIA-SEMANA-NOME
+               WHEN 2
+                   MOVE 'TERCA-FEIRA'   TO LK-DIA-SEMANA-NOME
+               WHEN 3
+                   MOVE 'QUARTA-FEIRA'  TO LK-DIA-SEMANA-NOME
+               WHEN 4
+                   MOVE 'QUINTA-FEIRA'  TO LK-DIA-SEMANA-NOME
+               WHEN 5
+                   MOVE 'SEXTA-FEIRA'   TO LK-DIA-SEMANA-NOME
+               WHEN 6
+                   MOVE 'SABADO'        TO LK-DIA-SEMANA-NOME
+               WHEN 7
+                   MOVE 'DOMINGO'       TO LK-DIA-SEMANA-NOME
+               WHEN OTHER
+                   MOVE 'INVALIDO'      TO LK-DIA-SEMANA-NOME
+           END-EVALUATE
+
+           GOBACK.
+       END PROGRAM DATAUTIL.
