@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 30/07/2024
+      * Purpose: TRADUZIR UM NUMERO DE MES (01-12) NO SEU NOME, PARA
+      *          SER REUTILIZADO POR QUALQUER PROGRAMA QUE PRECISE
+      *          DESSA CONSULTA EM VEZ DE REPETIR O PROPRIO EVALUATE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MESNOME.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-AREA-MES.
+           03 LK-NUM-MES                     PIC 99.
+           03 LK-NOME-MES                    PIC X(09).
+
+       PROCEDURE DIVISION USING LK-AREA-MES.
+       MAIN-PROCEDURE.
+
+           EVALUATE LK-NUM-MES
+               WHEN 01
+                   MOVE 'JANEIRO'    TO LK-NOME-MES
+               WHEN 02
+                   MOVE 'FEVEREIRO'  TO LK-NOME-MES
+               WHEN 03
+                   MOVE 'MARCO'      TO LK-NOME-MES
+               WHEN 04
+                   MOVE 'ABRIL'      TO LK-NOME-MES
+               WHEN 05
+                   MOVE 'MAIO'       TO LK-NOME-MES
+               WHEN 06
+                   MOVE 'JUNHO'      TO LK-NOME-MES
+               WHEN 07
+                   MOVE 'JULHO'      TO LK-NOME-MES
+               WHEN 08
+                   MOVE 'AGOSTO'     TO LK-NOME-MES
+               WHEN 09
+                   MOVE 'SETEMBRO'   TO LK-NOME-MES
+               WHEN 10
+                   MOVE 'OUTUBRO'    TO LK-NOME-MES
+               WHEN 11
+                   MOVE 'NOVEMBRO'   TO LK-NOME-MES
+               WHEN 12
+                   MOVE 'DEZEMBRO'   TO LK-NOME-MES
+               WHEN OTHER
+                   MOVE 'INVALIDO'   TO LK-NOME-MES
+           END-EVALUATE
+
+           GOBACK.
+       END PROGRAM MESNOME.
