@@ -2,8 +2,25 @@
       * Author: LETICIA MARTINS BANDEIRA PASCALE
       * Date: 27/06/2024
       * Purpose: LISTAR CONTATOS
-      * Tectonics: cobc
+      * Tectonics: cobc -I ../copybooks
       * Update: 01/07/2024 - TRANSFORMADO DE PROGRAMA PARA MODULO
+      * Update: 19/07/2024 - PERMITE INFORMAR O ID INICIAL E O TAMANHO
+      *         DA PAGINA, PARA RETOMAR A LISTAGEM DE ONDE PAROU
+      * Update: 30/07/2024 - ACRESCENTADO O MODO DE SAIDA POR
+      *         IMPRESSORA, GRAVANDO A LISTAGEM COM CABECALHO E QUEBRA
+      *         DE PAGINA EM CONTATOS_LISTAGEM.PRN
+      * Update: 30/07/2024 - ACRESCENTADO MODO BATCH (LK-MODO-BATCH),
+      *         RECEBENDO OS PARAMETROS DE LISTAGEM PELO PROPRIO
+      *         LK-COM-AREA EM VEZ DE ACCEPT, PARA RODAR SEM OPERADOR
+      * Update: 30/07/2024 - ACRESCENTADA A ORDEM ALFABETICA POR
+      *         NM-CONTATO COMO OPCAO DE LISTAGEM, ALEM DA ORDEM POR
+      *         ID-CONTATO (USA SORT COM PROCEDURES DE ENTRADA/SAIDA)
+      * Update: 30/07/2024 - ACRESCENTADO O FILTRO POR CATEGORIA DO
+      *         CONTATO (EM BRANCO LISTA TODAS AS CATEGORIAS)
+      * Update: 30/07/2024 - ID DO CONTATO PASSA A SER EXIBIDO COM
+      *         MASCARA EDITADA EM VEZ DE NUMERO ZERO-PREENCHIDO
+      * Update: 30/07/2024 - CORRIGIDO 88 LK-MODO-INTERATIVO, QUE
+      *         ESTAVA COM O VALOR DE FALSE IGUAL AO DE TRUE
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISCNTT.
@@ -18,21 +35,52 @@
                SELECT CONTATOS ASSIGN TO
                'CONTATOS.dat'
                ORGANIZATION IS INDEXED
-               ACCESS  MODE IS SEQUENTIAL
+               ACCESS  MODE IS DYNAMIC
                RECORD  KEY  IS ID-CONTATO
                FILE STATUS IS WS-FS.
 
+               SELECT ARQ-IMPRESSAO ASSIGN TO
+               'CONTATOS_LISTAGEM.PRN'
+               ORGANIZATION IS SEQUENTIAL.
+
+               SELECT SD-ORDENACAO ASSIGN TO 'SORTWK1'.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
           COPY FD_CONTT.
 
+       FD ARQ-IMPRESSAO.
+       01 REG-IMPRESSAO                   PIC X(080).
+
+       SD SD-ORDENACAO.
+       01 SD-REGISTRO.
+          03 SD-NM-CONTATO                PIC X(20).
+          03 SD-ID-CONTATO                PIC 9(06).
+          03 SD-TEL-CONTATO               PIC X(11).
+          03 SD-END-RUA                   PIC X(30).
+          03 SD-END-CIDADE                PIC X(20).
+          03 SD-END-ESTADO                PIC X(02).
+          03 SD-EMAIL-CONTATO             PIC X(30).
+          03 SD-DT-ALTERACAO              PIC 9(08).
+          03 SD-ST-CONTATO                PIC X(01).
+
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                     PIC X(22) VALUE SPACES.
+       01 WS-REGISTRO                     PIC X(143) VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO                PIC 9(02).
+          03 WS-ID-CONTATO                PIC 9(06).
           03 WS-NM-CONTATO                PIC X(20).
+          03 WS-TEL-CONTATO               PIC X(11).
+          03 WS-END-RUA                   PIC X(30).
+          03 WS-END-CIDADE                PIC X(20).
+          03 WS-END-ESTADO                PIC X(02).
+          03 WS-EMAIL-CONTATO             PIC X(30).
+          03 WS-DT-ALTERACAO              PIC 9(08).
+          03 WS-ST-CONTATO                PIC X(01).
+             88 WS-ST-ATIVO               VALUE 'A'.
+             88 WS-ST-INATIVO             VALUE 'I'.
+          03 WS-CATEGORIA-CONTATO         PIC X(15).
        77 WS-FS                           PIC 99.
           88 FS-OK                        VALUE 0.
        77 WS-EOF                          PIC X.
@@ -40,16 +88,46 @@
        77 WS-EXIT                         PIC X.
           88 EXIT-OK                      VALUE 'F' FALSE 'N'.
        77 WS-CONT                         PIC 9(003) VALUE ZEROS.
+       77 WS-LINHA                        PIC 9(003) VALUE ZEROS.
+       77 WS-PAGINA                       PIC 9(003) VALUE ZEROS.
+       77 WS-MAX-LINHAS                   PIC 9(003) VALUE 10.
+       77 WS-ID-INICIAL                   PIC 9(06) VALUE ZEROS.
+       77 WS-MODO-SAIDA                   PIC X VALUE 'T'.
+          88 MODO-TELA                    VALUE 'T'.
+          88 MODO-IMPRESSORA              VALUE 'I'.
+       77 WS-ORDEM                        PIC X VALUE 'I'.
+          88 ORDEM-POR-ID                 VALUE 'I'.
+          88 ORDEM-POR-NOME               VALUE 'N'.
+       77 WS-CATEGORIA-FILTRO             PIC X(15) VALUE SPACES.
+       77 WS-ID-CONTATO-MSK               PIC ZZZZZ9.
+       01 WS-DATA-SISTEMA                 PIC 9(08) VALUE ZEROS.
+       01 FILLER REDEFINES WS-DATA-SISTEMA.
+          03 WS-DATA-AAAA                 PIC 9(04).
+          03 WS-DATA-MM                   PIC 9(02).
+          03 WS-DATA-DD                   PIC 9(02).
+       COPY FSMSG.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
           03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+          03 LK-MODO                      PIC X(01).
+             88 LK-MODO-INTERATIVO        VALUE 'I' FALSE 'B'.
+             88 LK-MODO-BATCH             VALUE 'B'.
+          03 LK-MODO-SAIDA-BATCH          PIC X(01).
+          03 LK-ID-INICIAL-BATCH          PIC 9(06).
+          03 LK-MAX-LINHAS-BATCH          PIC 9(003).
+          03 LK-ORDEM-BATCH               PIC X(01).
+          03 LK-CATEGORIA-BATCH           PIC X(15).
 
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
            DISPLAY LK-MENSAGEM
+           SET LK-SUCESSO          TO TRUE
            SET EXIT-OK             TO FALSE
            PERFORM P300-LISTAR   THRU  P300-FIM
            PERFORM P900-FIM
@@ -57,39 +135,223 @@
        P300-LISTAR.
            SET EOF-OK              TO FALSE
            SET FS-OK               TO TRUE
-           SET WS-CONT             TO 0.
+           SET WS-CONT             TO 0
+           SET WS-LINHA            TO 0
+           SET WS-PAGINA           TO 0
 
-           OPEN INPUT CONTATOS
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+
+           IF LK-MODO-BATCH THEN
+               MOVE LK-MODO-SAIDA-BATCH TO WS-MODO-SAIDA
+               MOVE LK-ID-INICIAL-BATCH TO WS-ID-INICIAL
+               MOVE LK-MAX-LINHAS-BATCH TO WS-MAX-LINHAS
+               MOVE LK-ORDEM-BATCH      TO WS-ORDEM
+               MOVE LK-CATEGORIA-BATCH  TO WS-CATEGORIA-FILTRO
+           ELSE
+               DISPLAY 'SAIDA DA LISTAGEM: <T>ELA OU <I>MPRESSORA: '
+               ACCEPT WS-MODO-SAIDA
+
+               DISPLAY 'ORDEM DA LISTAGEM: <I>D OU <N>OME: '
+               ACCEPT WS-ORDEM
+
+               DISPLAY 'ID DO CONTATO PARA INICIAR A LISTAGEM '
+                       '(0 p/ inicio): '
+               ACCEPT WS-ID-INICIAL
+               DISPLAY
+                   'QUANTIDADE DE CONTATOS POR PAGINA (0 p/ padrao): '
+               ACCEPT WS-MAX-LINHAS
+               DISPLAY
+                   'FILTRAR POR CATEGORIA (EM BRANCO = TODAS): '
+               ACCEPT WS-CATEGORIA-FILTRO
+           END-IF
 
+           IF NOT MODO-IMPRESSORA
+               SET MODO-TELA TO TRUE
+           END-IF
 
+           IF NOT ORDEM-POR-NOME
+               SET ORDEM-POR-ID TO TRUE
+           END-IF
+
+           IF WS-MAX-LINHAS EQUAL ZEROS
+               MOVE 10 TO WS-MAX-LINHAS
+           END-IF
+
+           OPEN INPUT CONTATOS
+
+           IF MODO-IMPRESSORA
+               OPEN OUTPUT ARQ-IMPRESSAO
+           END-IF
 
                IF FS-OK THEN
-                   PERFORM UNTIL EOF-OK
-                       READ CONTATOS INTO WS-REGISTRO
-                            AT END
-                               SET EOF-OK TO TRUE
-                            NOT AT END
-                               ADD 1      TO WS-CONT
-                               DISPLAY 'REGISTRO '
-                                       WS-CONT
-                                       ': '
-                                       WS-ID-CONTATO
-                                       ' - '
-                                       WS-NM-CONTATO
-                        END-READ
-                    END-PERFORM
+                   IF ORDEM-POR-NOME
+                       PERFORM P350-VARRE-POR-NOME
+                   ELSE
+                       PERFORM P360-VARRE-POR-ID
+                   END-IF
                ELSE
                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
-                   DISPLAY 'FILE STATUS: ' WS-FS
+                   PERFORM P800-TRADUZ-FS
+                   DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+                   SET LK-ERRO     TO TRUE
                END-IF
 
 
 
 
            CLOSE CONTATOS
+
+           IF MODO-IMPRESSORA
+               CLOSE ARQ-IMPRESSAO
+               DISPLAY 'LISTAGEM GRAVADA EM CONTATOS_LISTAGEM.PRN'
+           END-IF
            .
        P300-FIM.
 
+       P315-MOSTRA-REGISTRO.
+           ADD 1                   TO WS-CONT
+           MOVE WS-ID-CONTATO      TO WS-ID-CONTATO-MSK
+           IF WS-LINHA EQUAL ZEROS
+               PERFORM P310-CABECALHO
+           END-IF
+           IF MODO-IMPRESSORA
+               STRING 'REGISTRO ' WS-CONT
+                      ': ' WS-ID-CONTATO-MSK
+                      ' - ' WS-NM-CONTATO
+                      DELIMITED BY SIZE
+                      INTO REG-IMPRESSAO
+               WRITE REG-IMPRESSAO
+           ELSE
+               DISPLAY 'REGISTRO '
+                       WS-CONT
+                       ': '
+                       WS-ID-CONTATO-MSK
+                       ' - '
+                       WS-NM-CONTATO
+           END-IF
+           ADD 1                   TO WS-LINHA
+           IF WS-LINHA EQUAL WS-MAX-LINHAS
+               SET WS-LINHA TO ZEROS
+           END-IF
+           .
+       P315-FIM.
+
+       P350-VARRE-POR-NOME.
+           SORT SD-ORDENACAO ON ASCENDING KEY SD-NM-CONTATO
+               INPUT PROCEDURE  P351-CARREGA-ORDENACAO
+               OUTPUT PROCEDURE P352-EXIBE-ORDENACAO
+           .
+       P350-FIM.
+
+       P351-CARREGA-ORDENACAO.
+           SET EOF-OK               TO FALSE
+
+           PERFORM UNTIL EOF-OK
+               READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                    AT END
+                        SET EOF-OK TO TRUE
+                    NOT AT END
+                        IF WS-ST-ATIVO
+                           AND (WS-CATEGORIA-FILTRO EQUAL SPACES OR
+                                WS-CATEGORIA-CONTATO EQUAL
+                                WS-CATEGORIA-FILTRO)
+                            MOVE WS-NM-CONTATO   TO SD-NM-CONTATO
+                            MOVE WS-ID-CONTATO   TO SD-ID-CONTATO
+                            MOVE WS-TEL-CONTATO  TO SD-TEL-CONTATO
+                            MOVE WS-END-RUA      TO SD-END-RUA
+                            MOVE WS-END-CIDADE   TO SD-END-CIDADE
+                            MOVE WS-END-ESTADO   TO SD-END-ESTADO
+                            MOVE WS-EMAIL-CONTATO
+                                                 TO SD-EMAIL-CONTATO
+                            MOVE WS-DT-ALTERACAO TO SD-DT-ALTERACAO
+                            MOVE WS-ST-CONTATO   TO SD-ST-CONTATO
+                            RELEASE SD-REGISTRO
+                        END-IF
+               END-READ
+           END-PERFORM
+           .
+       P351-FIM.
+
+       P352-EXIBE-ORDENACAO.
+           SET EOF-OK               TO FALSE
+
+           PERFORM UNTIL EOF-OK
+               RETURN SD-ORDENACAO
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       MOVE SD-NM-CONTATO   TO WS-NM-CONTATO
+                       MOVE SD-ID-CONTATO   TO WS-ID-CONTATO
+                       MOVE SD-TEL-CONTATO  TO WS-TEL-CONTATO
+                       MOVE SD-END-RUA      TO WS-END-RUA
+                       MOVE SD-END-CIDADE   TO WS-END-CIDADE
+                       MOVE SD-END-ESTADO   TO WS-END-ESTADO
+                       MOVE SD-EMAIL-CONTATO
+                                            TO WS-EMAIL-CONTATO
+                       MOVE SD-DT-ALTERACAO TO WS-DT-ALTERACAO
+                       MOVE SD-ST-CONTATO   TO WS-ST-CONTATO
+                       PERFORM P315-MOSTRA-REGISTRO
+           END-PERFORM
+           .
+       P352-FIM.
+
+       P360-VARRE-POR-ID.
+           SET EOF-OK               TO FALSE
+           MOVE WS-ID-INICIAL TO ID-CONTATO
+           START CONTATOS KEY IS NOT LESS THAN ID-CONTATO
+               INVALID KEY
+                   SET EOF-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-OK
+               READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                    AT END
+                        SET EOF-OK TO TRUE
+                    NOT AT END
+                        IF WS-ST-ATIVO
+                           AND (WS-CATEGORIA-FILTRO EQUAL SPACES OR
+                                WS-CATEGORIA-CONTATO EQUAL
+                                WS-CATEGORIA-FILTRO)
+                            PERFORM P315-MOSTRA-REGISTRO
+                        END-IF
+               END-READ
+           END-PERFORM
+           .
+       P360-FIM.
+
+       P310-CABECALHO.
+           ADD 1                   TO WS-PAGINA
+           IF MODO-IMPRESSORA
+               IF WS-PAGINA GREATER THAN 1
+                   MOVE X'0C'          TO REG-IMPRESSAO
+                   WRITE REG-IMPRESSAO
+               END-IF
+               MOVE SPACES             TO REG-IMPRESSAO
+               WRITE REG-IMPRESSAO
+               MOVE '========================================'
+                                       TO REG-IMPRESSAO
+               WRITE REG-IMPRESSAO
+               STRING 'LISTAGEM DE CONTATOS      DATA: '
+                      WS-DATA-DD '/' WS-DATA-MM '/' WS-DATA-AAAA
+                      '     PAGINA: ' WS-PAGINA
+                      DELIMITED BY SIZE INTO REG-IMPRESSAO
+               WRITE REG-IMPRESSAO
+               MOVE '========================================'
+                                       TO REG-IMPRESSAO
+               WRITE REG-IMPRESSAO
+           ELSE
+               DISPLAY ' '
+               DISPLAY '========================================'
+               DISPLAY 'LISTAGEM DE CONTATOS      DATA: '
+                       WS-DATA-DD '/' WS-DATA-MM '/' WS-DATA-AAAA
+                       '     PAGINA: ' WS-PAGINA
+               DISPLAY '========================================'
+           END-IF
+           .
+       P310-FIM.
+
+       COPY FSMSGP.
+
        P900-FIM.
             GOBACK.
        END PROGRAM LISCNTT.
