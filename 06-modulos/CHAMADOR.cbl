@@ -3,6 +3,8 @@
       * Date: 25/06/2024
       * Purpose: MOSTRAR USO DE MODULOS
       * Tectonics: cobc
+      * Update: 30/07/2024 - WS-AREA AMPLIADA COM SOMA/DIFERENCA/MEDIA
+      *         PARA USAR O NOVO MODULO UTILITARIO CHAMADO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHAMADOR.
@@ -10,14 +12,16 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WS-AREA.
-           03 WS-RESULT          PIC 99.
            03 WS-N1              PIC 99.
            03 WS-N2              PIC 99.
+           03 WS-SOMA            PIC 9(03).
+           03 WS-DIFERENCA       PIC S9(02).
+           03 WS-MEDIA           PIC 9(02)V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "PROGRAMA CHAMADOR"
 
-            INITIALISE WS-AREA
+            INITIALIZE WS-AREA
 
             SET WS-N1           TO 5
             SET WS-N2           TO 3
@@ -26,7 +30,9 @@
             CALL 'CHAMADO'
                                               USING WS-AREA
             DISPLAY 'PROGRAMA CHAMADO EXECUTADO COM SUCESSO: '
-                                                    WS-RESULT
+            DISPLAY '  SOMA......: '                 WS-SOMA
+            DISPLAY '  DIFERENCA.: '                 WS-DIFERENCA
+            DISPLAY '  MEDIA.....: '                 WS-MEDIA
 
             STOP RUN.
        END PROGRAM CHAMADOR.
