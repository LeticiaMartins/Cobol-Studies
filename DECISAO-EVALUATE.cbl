@@ -3,6 +3,9 @@
       * Date: 25/06/2024
       * Purpose: MOSTRAR ESTRUTURA DE DECISAO EVALUATE
       * Tectonics: cobc
+      * Update: 30/07/2024 - O NOME DO MES PASSA A SER OBTIDO DO
+      *         MODULO MESNOME, QUE JA CONHECE OS 12 MESES, EM VEZ DE
+      *         UM EVALUATE PROPRIO QUE SO TRATAVA JANEIRO A MARCO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DECISAO-EVALUATE.
@@ -12,10 +15,14 @@
        01 WS-VARIAVEIS.
            03 WS-MES                             PIC 99.
            03 WS-STATUS                          PIC 99.
+       01 WS-AREA-MES.
+           03 WS-NUM-MES                         PIC 99.
+           03 WS-NOME-MES                        PIC X(09).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           INITIALISE WS-VARIAVEIS
+           INITIALIZE WS-VARIAVEIS
+           INITIALIZE WS-AREA-MES
 
            DISPLAY 'INFORME UM NUMERO DE MES: '
            ACCEPT WS-MES
@@ -23,16 +30,13 @@
            DISPLAY 'INFORME UM NUMERO DE STATUS: '
            ACCEPT WS-STATUS
 
-           EVALUATE WS-MES
-               WHEN 01
-                   DISPLAY 'JANEIRO'
-               WHEN 02
-                   DISPLAY 'FEVEREIRO'
-               WHEN 03
-                   DISPLAY 'MARCO'
-               WHEN OTHER
-                   DISPLAY 'MES INVALIDO!'
-           END-EVALUATE
+           MOVE WS-MES              TO WS-NUM-MES
+           CALL 'MESNOME'           USING WS-AREA-MES
+           IF WS-NOME-MES EQUAL 'INVALIDO'
+               DISPLAY 'MES INVALIDO!'
+           ELSE
+               DISPLAY WS-NOME-MES
+           END-IF
 
            EVALUATE WS-STATUS
                WHEN 1
