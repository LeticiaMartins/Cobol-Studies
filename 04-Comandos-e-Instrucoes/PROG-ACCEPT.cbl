@@ -3,6 +3,9 @@
       * Date: 21/06/2024
       * Purpose: Mostrar comando ACCEPT
       * Tectonics: cobc
+      * Update: 30/07/2024 - A DATA E O DIA DA SEMANA PASSAM A VIR DO
+      *         MODULO DATAUTIL EM VEZ DE UM ACCEPT FROM DATE/
+      *         DAY-OF-WEEK PROPRIO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG-ACCEPT.
@@ -10,6 +13,11 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 WS-MOSTRA             PIC X(20) VALUE SPACES.
+       01 WS-AREA-DATA.
+           03 WS-DATA-YYYYMMDD          PIC 9(08).
+           03 WS-DATA-FORMATADA         PIC X(10).
+           03 WS-DIA-SEMANA-NUM         PIC 9(01).
+           03 WS-DIA-SEMANA-NOME        PIC X(13).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -19,10 +27,10 @@
             ACCEPT WS-MOSTRA
             DISPLAY "WS-MOSTRA: " WS-MOSTRA " " 45 " Texto...."
 
-            ACCEPT WS-MOSTRA FROM DATE YYYYMMDD
-            ACCEPT WS-MOSTRA FROM DAY-OF-WEEK
+            CALL 'DATAUTIL'          USING WS-AREA-DATA
 
-            DISPLAY WS-MOSTRA
+            DISPLAY 'DATA DE HOJE...: ' WS-DATA-FORMATADA
+            DISPLAY 'DIA DA SEMANA..: ' WS-DIA-SEMANA-NOME
 
             STOP RUN.
        END PROGRAM PROG-ACCEPT.
