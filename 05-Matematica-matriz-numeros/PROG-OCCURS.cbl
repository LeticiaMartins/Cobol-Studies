@@ -3,6 +3,20 @@
       * Date: 01/07/2024
       * Purpose: MOSTRAR COMANDOS - OCCURS (ARRAY DINAMICO)
       * Tectonics: cobc
+      * Update: 26/07/2024 - O FINANCIAMENTO MONTADO PASSA A SER
+      *         GRAVADO EM CONTRATOS.dat, EM VEZ DE SE PERDER NO
+      *         STOP RUN
+      * Update: 27/07/2024 - INCLUIDA TAXA DE JUROS E CALCULO DE
+      *         AMORTIZACAO (TABELA PRICE) NO LUGAR DA DIVISAO SIMPLES
+      * Update: 27/07/2024 - VALIDA O NUMERO DE PARCELAS CONTRA O
+      *         LIMITE DA TABELA (1 A 420) ANTES DE MONTA-LA
+      * Update: 28/07/2024 - INCLUIDO VALOR DE ENTRADA, ABATIDO DO
+      *         VALOR FINANCIADO ANTES DO CALCULO DAS PARCELAS
+      * Update: 30/07/2024 - RENOMEADO O REGISTRO DE CONTRATOS.dat E
+      *         SEUS CAMPOS DE WS- PARA REG-, PADRAO DAS DEMAIS FDs
+      * Update: 30/07/2024 - O CALCULO DO FATOR DE JUROS E DA PARCELA
+      *         PASSA A SER PROTEGIDO CONTRA ESTOURO DE FAIXA, RECUSANDO
+      *         O CONTRATO EM VEZ DE GRAVAR UMA PARCELA CORROMPIDA
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG-OCCURS.
@@ -14,45 +28,148 @@
                DECIMAL-POINT IS COMMA.
       ******************************************************************
 
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTRATOS ASSIGN TO
+               'CONTRATOS.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-FINANCIAMENTO.
-          03 WS-CLIENTE             PIC X(20).
-          03 WS-OBJETO              PIC X(20).
-          03 WS-VALOR               PIC 9(06)V99.
-          03 WS-NUM-PARCELAS        PIC 99.
-          03 WS-PARCELAS            PIC $$.$$9,99  OCCURS 1 TO 420
-                                    TIMES DEPENDING ON WS-NUM-PARCELAS.
+       FD CONTRATOS.
+       01 REG-FINANCIAMENTO.
+          03 REG-CLIENTE             PIC X(20).
+          03 REG-OBJETO              PIC X(20).
+          03 REG-VALOR               PIC 9(06)V99.
+          03 REG-VR-ENTRADA          PIC 9(06)V99.
+          03 REG-TAXA-JUROS          PIC 9(02)V99.
+          03 REG-NUM-PARCELAS        PIC 999.
+          03 REG-PARCELAS            PIC $$.$$9,99  OCCURS 1 TO 420
+                                    TIMES DEPENDING ON REG-NUM-PARCELAS.
 
+       WORKING-STORAGE SECTION.
        01 WS-VARIAVEIS.
           03 WS-VR-PARCELAS         PIC 9(06)V99.
-          03 WS-IND                 PIC 99.
+          03 WS-VALOR-FINANCIADO    PIC 9(06)V99.
+          03 WS-TAXA-DECIMAL        PIC 9(01)V9(06).
+          03 WS-FATOR-JUROS         PIC 9(04)V9(06).
+          03 WS-IND                 PIC 999.
+       77 WS-FS                     PIC 99.
+          88 FS-OK                  VALUE 0.
+       77 WS-NUM-PARCELAS-VALIDO    PIC X VALUE 'N'.
+          88 WS-NUM-PARCELAS-OK     VALUE 'S' FALSE 'N'.
+       77 WS-ENTRADA-VALIDA         PIC X VALUE 'N'.
+          88 WS-ENTRADA-OK          VALUE 'S' FALSE 'N'.
+       77 WS-CALCULO-VALIDO         PIC X VALUE 'N'.
+          88 WS-CALCULO-OK          VALUE 'S' FALSE 'N'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            INITIALISE              WS-VARIAVEIS
+            INITIALIZE              WS-VARIAVEIS
 
             DISPLAY 'INFORME O NOME DO CLIENTE: '
-            ACCEPT WS-CLIENTE
+            ACCEPT REG-CLIENTE
             DISPLAY 'INFORME O OBJETO FINANCIADO: '
-            ACCEPT WS-OBJETO
+            ACCEPT REG-OBJETO
             DISPLAY 'INFORME O VALOR DO OBJETO: '
-            ACCEPT WS-VALOR
-            DISPLAY 'INFORME O NUMERO DE PARCELAS: '
-            ACCEPT WS-NUM-PARCELAS
+            ACCEPT REG-VALOR
+            PERFORM UNTIL WS-ENTRADA-OK
+                DISPLAY 'INFORME O VALOR DE ENTRADA: '
+                ACCEPT REG-VR-ENTRADA
+                IF REG-VR-ENTRADA IS NUMERIC
+                   AND REG-VR-ENTRADA <= REG-VALOR
+                    SET WS-ENTRADA-OK TO TRUE
+                ELSE
+                    DISPLAY 'ENTRADA INVALIDA! O VALOR NAO PODE '
+                            'SER MAIOR QUE O VALOR DO OBJETO.'
+                END-IF
+            END-PERFORM
 
-            COMPUTE WS-VR-PARCELAS = WS-VALOR / WS-NUM-PARCELAS
+            COMPUTE WS-VALOR-FINANCIADO = REG-VALOR - REG-VR-ENTRADA
 
-            PERFORM UNTIL WS-IND EQUAL WS-NUM-PARCELAS
-               ADD 1                 TO WS-IND
-               MOVE WS-VR-PARCELAS   TO WS-PARCELAS(WS-IND)
+            PERFORM UNTIL WS-NUM-PARCELAS-OK
+                DISPLAY 'INFORME O NUMERO DE PARCELAS (1 A 420): '
+                ACCEPT REG-NUM-PARCELAS
+                IF REG-NUM-PARCELAS IS NUMERIC
+                   AND REG-NUM-PARCELAS >= 1
+                   AND REG-NUM-PARCELAS <= 420
+                    SET WS-NUM-PARCELAS-OK TO TRUE
+                ELSE
+                    DISPLAY 'QUANTIDADE INVALIDA! INFORME UM VALOR '
+                            'ENTRE 1 E 420.'
+                END-IF
             END-PERFORM
 
-            PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
-                            WS-IND > WS-NUM-PARCELAS
-               DISPLAY 'PARCELA ' WS-IND ': ' WS-PARCELAS(WS-IND)
-            END-PERFORM
+            DISPLAY 'INFORME A TAXA DE JUROS AO MES (EM %, 0 PARA '
+                    'SEM JUROS): '
+            ACCEPT REG-TAXA-JUROS
+
+            COMPUTE WS-TAXA-DECIMAL = REG-TAXA-JUROS / 100
+
+            SET WS-CALCULO-OK        TO TRUE
+
+            IF WS-TAXA-DECIMAL EQUAL ZEROS THEN
+                COMPUTE WS-VR-PARCELAS =
+                        WS-VALOR-FINANCIADO / REG-NUM-PARCELAS
+                    ON SIZE ERROR
+                        SET WS-CALCULO-OK TO FALSE
+                END-COMPUTE
+            ELSE
+                COMPUTE WS-FATOR-JUROS =
+                        (1 + WS-TAXA-DECIMAL) ** REG-NUM-PARCELAS
+                    ON SIZE ERROR
+                        SET WS-CALCULO-OK TO FALSE
+                END-COMPUTE
+                IF WS-CALCULO-OK
+                    COMPUTE WS-VR-PARCELAS ROUNDED =
+                            WS-VALOR-FINANCIADO * WS-TAXA-DECIMAL
+                            * WS-FATOR-JUROS / (WS-FATOR-JUROS - 1)
+                        ON SIZE ERROR
+                            SET WS-CALCULO-OK TO FALSE
+                    END-COMPUTE
+                END-IF
+            END-IF
+
+            IF WS-CALCULO-OK THEN
+                PERFORM UNTIL WS-IND EQUAL REG-NUM-PARCELAS
+                   ADD 1                 TO WS-IND
+                   MOVE WS-VR-PARCELAS   TO REG-PARCELAS(WS-IND)
+                END-PERFORM
+
+                PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
+                                WS-IND > REG-NUM-PARCELAS
+                   DISPLAY 'PARCELA ' WS-IND ': ' REG-PARCELAS(WS-IND)
+                END-PERFORM
+
+                PERFORM P900-GRAVA-CONTRATO
+            ELSE
+                DISPLAY 'NAO FOI POSSIVEL CALCULAR AS PARCELAS (VALOR '
+                        'FORA DE FAIXA PARA A TAXA/PRAZO INFORMADOS). '
+                        'CONTRATO NAO GRAVADO.'
+            END-IF
 
             STOP RUN.
+
+       P900-GRAVA-CONTRATO.
+           SET FS-OK                TO TRUE
+
+           OPEN EXTEND CONTRATOS
+
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTRATOS
+           END-IF
+
+           IF FS-OK THEN
+               WRITE REG-FINANCIAMENTO
+               DISPLAY 'CONTRATO DE FINANCIAMENTO GRAVADO COM '
+                       'SUCESSO!'
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR O CONTRATO DE FINANCIAMENTO.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE CONTRATOS
+           .
+       P900-FIM.
        END PROGRAM PROG-OCCURS.
