@@ -3,41 +3,269 @@
       * Date: 01/07/2024
       * Purpose: MATRIZ BUSCA POR CHAVE
       * Tectonics: cobc
+      * Update: 28/07/2024 - A TABELA PASSA A SER CARREGADA DE
+      *         TABELA.TXT EM VEZ DE VIR FIXA NO PROGRAMA
+      * Update: 29/07/2024 - INCLUIDAS OPCOES DE INCLUIR, ALTERAR E
+      *         REMOVER ITENS DA TABELA, GRAVANDO O RESULTADO DE VOLTA
+      *         EM TABELA.TXT
+      * Update: 30/07/2024 - AMPLIADO O LIMITE DA TABELA DE 4 PARA 50
+      *         ITENS, E P100-CARREGA-TABELA PASSA A AVISAR QUANDO
+      *         TABELA.TXT TEM MAIS REGISTROS DO QUE CABEM NA TABELA,
+      *         EM VEZ DE DESCARTA-LOS SEM AVISO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABELA ASSIGN TO
+           'TABELA.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD TABELA.
+       01 REG-TABELA.
+           03 REG-CHAVE                         PIC 99.
+           03 REG-NOME                          PIC X(06).
+
        WORKING-STORAGE SECTION.
 
        01 WS-TABELA.
-          03 WS-REGISTRO  OCCURS 4 TIMES
-                          ASCENDING KEY IS WS-CHAVE INDEXED BY I.
+          03 WS-REGISTRO  OCCURS 50 TIMES
+                          ASCENDING KEY IS WS-CHAVE INDEXED BY I, J.
                05 WS-CHAVE                          PIC 99.
                05 WS-NOME                           PIC X(06).
        77 WS-COD                                    PIC 99.
+       77 WS-NOME-NOVO                              PIC X(06).
+       77 WS-FS                                     PIC 99.
+          88 FS-OK                                  VALUE 0.
+       77 WS-EOF                                    PIC X VALUE 'N'.
+          88 EOF-OK                                 VALUE 'S' FALSE 'N'.
+       77 WS-QTD-LIDOS                              PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-IGNORADOS                          PIC 9(05) VALUE ZEROS.
+       77 WS-OPCAO                                  PIC X VALUE SPACES.
+       77 WS-ACHOU                                  PIC X VALUE 'N'.
+          88 WS-ACHOU-OK                            VALUE 'S' FALSE 'N'.
+       77 WS-POS-ACHADA                             PIC 9(02) VALUE ZEROS.
+       01 WS-REGISTRO-TEMP.
+          03 WS-CHAVE-TEMP                          PIC 99.
+          03 WS-NOME-TEMP                           PIC X(06).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            MOVE '01MARCOS02CARLOS03MARINA04ANA   ' TO WS-TABELA
+            PERFORM P100-CARREGA-TABELA
+            SET EOF-OK               TO FALSE
 
-            DISPLAY  WS-TABELA
+            PERFORM P200-PROCESSA    THRU P200-FIM UNTIL WS-OPCAO = 'F'
 
-            DISPLAY 'INFORME O CODIGO: '
-            ACCEPT   WS-COD
+            STOP RUN.
 
-            SEARCH ALL WS-REGISTRO
-                   AT END
-                       DISPLAY 'DADO NAO ENCONTRADO'
-                   WHEN WS-CHAVE(I) = WS-COD
-                   DISPLAY 'ENCONTRADO: '
-                           WS-CHAVE(I)
-                           ' - '
-                           WS-NOME(I)
-                           ' POSICAO: '
-                           I
-            END-SEARCH
+       P200-PROCESSA.
+            MOVE SPACES              TO WS-OPCAO
+            DISPLAY WS-TABELA
+            DISPLAY 'DIGITE: <C> CONSULTAR, <I> INCLUIR, <A> ALTERAR, '
+                    '<R> REMOVER OU <F> FINALIZAR: '
+            ACCEPT WS-OPCAO
 
+            EVALUATE WS-OPCAO
+                WHEN 'C'
+                WHEN 'c'
+                    PERFORM P300-CONSULTA
+                WHEN 'I'
+                WHEN 'i'
+                    PERFORM P400-INCLUI
+                WHEN 'A'
+                WHEN 'a'
+                    PERFORM P500-ALTERA
+                WHEN 'R'
+                WHEN 'r'
+                    PERFORM P600-REMOVE
+                WHEN 'F'
+                WHEN 'f'
+                    MOVE 'F'          TO WS-OPCAO
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA!'
+            END-EVALUATE
+            .
+       P200-FIM.
 
-            STOP RUN.
+       P100-CARREGA-TABELA.
+           SET FS-OK                TO TRUE
+           SET EOF-OK               TO FALSE
+           MOVE ZEROS                TO WS-QTD-LIDOS
+           MOVE ZEROS                TO WS-QTD-IGNORADOS
+           INITIALIZE WS-TABELA
+
+           OPEN INPUT TABELA
+
+           IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ TABELA
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF WS-QTD-LIDOS LESS THAN 50
+                               ADD 1                TO WS-QTD-LIDOS
+                               MOVE REG-CHAVE  TO WS-CHAVE(WS-QTD-LIDOS)
+                               MOVE REG-NOME   TO WS-NOME(WS-QTD-LIDOS)
+                           ELSE
+                               ADD 1                TO WS-QTD-IGNORADOS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TABELA
+
+               IF WS-QTD-IGNORADOS GREATER THAN ZEROS
+                   DISPLAY 'ATENCAO: ' WS-QTD-IGNORADOS ' REGISTRO(S) '
+                           'DE TABELA.TXT NAO CABEM NA TABELA (LIMITE '
+                           'DE 50 ITENS) E FORAM IGNORADOS.'
+               END-IF
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO TABELA.TXT.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+           .
+       P100-FIM.
+
+       P300-CONSULTA.
+           IF WS-QTD-LIDOS EQUAL ZEROS
+               DISPLAY 'NAO HA DADOS CARREGADOS PARA A BUSCA.'
+           ELSE
+               DISPLAY 'INFORME O CODIGO: '
+               ACCEPT   WS-COD
+
+               SEARCH ALL WS-REGISTRO
+                      AT END
+                          DISPLAY 'DADO NAO ENCONTRADO'
+                      WHEN WS-CHAVE(I) = WS-COD
+                      DISPLAY 'ENCONTRADO: '
+                              WS-CHAVE(I)
+                              ' - '
+                              WS-NOME(I)
+                              ' POSICAO: '
+                              I
+               END-SEARCH
+           END-IF
+           .
+       P300-FIM.
+
+       P400-INCLUI.
+           IF WS-QTD-LIDOS NOT LESS THAN 50
+               DISPLAY 'TABELA CHEIA! NAO E POSSIVEL INCLUIR NOVO '
+                       'ITEM.'
+           ELSE
+               DISPLAY 'CODIGO DO NOVO ITEM: '
+               ACCEPT WS-COD
+               PERFORM P700-LOCALIZA-CODIGO
+               IF WS-ACHOU-OK
+                   DISPLAY 'JA EXISTE UM ITEM COM ESSE CODIGO!'
+               ELSE
+                   DISPLAY 'NOME DO NOVO ITEM: '
+                   ACCEPT WS-NOME-NOVO
+                   ADD 1                     TO WS-QTD-LIDOS
+                   MOVE WS-COD               TO WS-CHAVE(WS-QTD-LIDOS)
+                   MOVE WS-NOME-NOVO         TO WS-NOME(WS-QTD-LIDOS)
+                   PERFORM P800-ORDENA-TABELA
+                   PERFORM P900-GRAVA-TABELA
+                   DISPLAY 'ITEM INCLUIDO COM SUCESSO!'
+               END-IF
+           END-IF
+           .
+       P400-FIM.
+
+       P500-ALTERA.
+           IF WS-QTD-LIDOS EQUAL ZEROS
+               DISPLAY 'NAO HA DADOS CARREGADOS.'
+           ELSE
+               DISPLAY 'CODIGO DO ITEM A ALTERAR: '
+               ACCEPT WS-COD
+               PERFORM P700-LOCALIZA-CODIGO
+               IF WS-ACHOU-OK
+                   DISPLAY 'NOVO NOME PARA O ITEM ' WS-COD ': '
+                   ACCEPT WS-NOME-NOVO
+                   MOVE WS-NOME-NOVO   TO WS-NOME(WS-POS-ACHADA)
+                   PERFORM P900-GRAVA-TABELA
+                   DISPLAY 'ITEM ALTERADO COM SUCESSO!'
+               ELSE
+                   DISPLAY 'ITEM NAO ENCONTRADO!'
+               END-IF
+           END-IF
+           .
+       P500-FIM.
+
+       P600-REMOVE.
+           IF WS-QTD-LIDOS EQUAL ZEROS
+               DISPLAY 'NAO HA DADOS CARREGADOS.'
+           ELSE
+               DISPLAY 'CODIGO DO ITEM A REMOVER: '
+               ACCEPT WS-COD
+               PERFORM P700-LOCALIZA-CODIGO
+               IF WS-ACHOU-OK
+                   PERFORM VARYING J FROM WS-POS-ACHADA BY 1
+                           UNTIL J NOT LESS THAN WS-QTD-LIDOS
+                       MOVE WS-REGISTRO(J + 1) TO WS-REGISTRO(J)
+                   END-PERFORM
+                   INITIALIZE WS-REGISTRO(WS-QTD-LIDOS)
+                   SUBTRACT 1           FROM WS-QTD-LIDOS
+                   PERFORM P900-GRAVA-TABELA
+                   DISPLAY 'ITEM REMOVIDO COM SUCESSO!'
+               ELSE
+                   DISPLAY 'ITEM NAO ENCONTRADO!'
+               END-IF
+           END-IF
+           .
+       P600-FIM.
+
+       P700-LOCALIZA-CODIGO.
+           SET WS-ACHOU-OK              TO FALSE
+           MOVE ZEROS                    TO WS-POS-ACHADA
+           IF WS-QTD-LIDOS GREATER THAN ZEROS
+               SEARCH ALL WS-REGISTRO
+                      AT END
+                          CONTINUE
+                      WHEN WS-CHAVE(I) = WS-COD
+                          SET WS-ACHOU-OK   TO TRUE
+                          SET WS-POS-ACHADA TO I
+               END-SEARCH
+           END-IF
+           .
+       P700-FIM.
+
+       P800-ORDENA-TABELA.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I NOT LESS THAN WS-QTD-LIDOS
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J NOT LESS THAN (WS-QTD-LIDOS - I + 1)
+                   IF WS-CHAVE(J) GREATER THAN WS-CHAVE(J + 1)
+                       MOVE WS-REGISTRO(J)     TO WS-REGISTRO-TEMP
+                       MOVE WS-REGISTRO(J + 1) TO WS-REGISTRO(J)
+                       MOVE WS-REGISTRO-TEMP   TO WS-REGISTRO(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+       P800-FIM.
+
+       P900-GRAVA-TABELA.
+           SET FS-OK                TO TRUE
+           OPEN OUTPUT TABELA
+
+           IF FS-OK THEN
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I GREATER THAN WS-QTD-LIDOS
+                   MOVE WS-CHAVE(I)     TO REG-CHAVE
+                   MOVE WS-NOME(I)      TO REG-NOME
+                   WRITE REG-TABELA
+               END-PERFORM
+               CLOSE TABELA
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR O ARQUIVO TABELA.TXT.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+           .
+       P900-FIM.
        END PROGRAM YOUR-PROGRAM-NAME.
