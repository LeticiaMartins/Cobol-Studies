@@ -2,16 +2,52 @@
       * Author: LETICIA MARTINS BANDEIRA PASCALE
       * Date: 25/06/2024
       * Purpose: TRABLHANDO COM STRINGS
-      * Tectonics: cobc
+      * Tectonics: cobc -I copybooks
+      * Update: 29/07/2024 - O CADASTRO MONTADO EM WS-CADASTRO-CLIENTE
+      *         PASSA A SER GRAVADO EM CLIENTES.dat, KEYED PELO
+      *         TELEFONE, EM VEZ DE SE PERDER NO STOP RUN
+      * Update: 30/07/2024 - O CEP PASSA A SER VALIDADO (8 DIGITOS
+      *         NUMERICOS) ANTES DE SER EXIBIDO E GRAVADO
+      * Update: 30/07/2024 - CORRIGIDO O CEP DE DEMONSTRACAO, QUE TINHA
+      *         SOMENTE 7 DIGITOS E REPROVAVA NA VALIDACAO ACIMA
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRAB-STRINGS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+           'CLIENTES.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD  KEY  IS REG-TELEFONE
+           FILE STATUS IS WS-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLIENTE.
+           03 REG-TELEFONE                 PIC X(12).
+           03 REG-PRIMEIRO-NOME             PIC X(15).
+           03 REG-SEGUNDO-NOME              PIC X(15).
+           03 REG-RUA                       PIC X(30).
+           03 REG-BAIRRO                    PIC X(20).
+           03 REG-CIDADE                    PIC X(20).
+           03 REG-UF                        PIC X(02).
+           03 REG-CEP                       PIC X(08).
+           03 REG-NACIONALIDADE             PIC X(20).
+           03 REG-PROFISSAO                 PIC X(20).
+
        WORKING-STORAGE SECTION.
        77 WS-TM-1                      PIC 99.
        77 WS-TM-2                      PIC 99.
-       COPY 'LAYOUT001'
+       COPY LAYOUT001.
+       77 WS-FS                        PIC 99.
+          88 FS-OK                     VALUE 0.
+       77 WS-CEP-STATUS                PIC X VALUE 'N'.
+          88 WS-CEP-OK                 VALUE 'S' FALSE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -22,10 +58,12 @@
            MOVE 'SAO JOSE'            TO WS-BAIRRO
            MOVE 'SAO PAULO'           TO WS-CIDADE
            MOVE 'SP'                  TO WS-UF
-           MOVE '0112002'             TO WS-CEP
+           MOVE '01120020'            TO WS-CEP
            MOVE 'BRASILEIRA'          TO WS-NACIONALIDADE
            MOVE 'ENFERMEIRA'          TO WS-PROFISSAO
 
+           PERFORM P100-VALIDA-CEP
+
            MOVE ZEROS                 TO WS-TM-1
            INSPECT FUNCTION REVERSE(WS-PRIMEIRO-NOME)
                    TALLYING WS-TM-1 FOR LEADING ' '
@@ -57,14 +95,69 @@
            (1:(FUNCTION LENGTH(WS-CIDADE) - WS-TM-2))
                                          ' '
                                          WS-UF
-               FUNCTION CONCATENATE(' - CEP: '
-                                    WS-CEP-1
-                                    '-'
-                                    WS-CEP-2
-                                    )
+
+           IF WS-CEP-OK THEN
+               DISPLAY '    CEP..........'
+                   FUNCTION CONCATENATE(WS-CEP-1 '-' WS-CEP-2)
+           ELSE
+               DISPLAY '    CEP..........'
+                   'INVALIDO (DEVE CONTER 8 DIGITOS NUMERICOS)'
+           END-IF
+
            DISPLAY '4 - NACIONALIDADE'   WS-NACIONALIDADE
            DISPLAY '5 - PROFISSAO....'   WS-PROFISSAO
 
+           IF WS-CEP-OK THEN
+               PERFORM P900-GRAVA-CLIENTE
+           ELSE
+               DISPLAY 'CADASTRO NAO GRAVADO - CORRIJA O CEP E '
+                       'TENTE NOVAMENTE.'
+           END-IF
 
             STOP RUN.
+
+       P100-VALIDA-CEP.
+           SET WS-CEP-OK               TO TRUE
+
+           IF WS-CEP-1 IS NOT NUMERIC OR
+              WS-CEP-2 IS NOT NUMERIC THEN
+               SET WS-CEP-OK           TO FALSE
+           END-IF
+           .
+       P900-GRAVA-CLIENTE.
+           SET FS-OK                TO TRUE
+
+           OPEN I-O CLIENTES
+
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT CLIENTES
+           END-IF
+
+           IF FS-OK THEN
+               MOVE WS-TELEFONE          TO REG-TELEFONE
+               MOVE WS-PRIMEIRO-NOME     TO REG-PRIMEIRO-NOME
+               MOVE WS-SEGUNDO-NOME      TO REG-SEGUNDO-NOME
+               MOVE WS-RUA               TO REG-RUA
+               MOVE WS-BAIRRO            TO REG-BAIRRO
+               MOVE WS-CIDADE            TO REG-CIDADE
+               MOVE WS-UF                TO REG-UF
+               MOVE WS-CEP               TO REG-CEP
+               MOVE WS-NACIONALIDADE     TO REG-NACIONALIDADE
+               MOVE WS-PROFISSAO         TO REG-PROFISSAO
+
+               WRITE REG-CLIENTE
+                   INVALID KEY
+                       DISPLAY 'JA EXISTE UM CLIENTE CADASTRADO COM '
+                               'ESSE TELEFONE!'
+                   NOT INVALID KEY
+                       DISPLAY 'CLIENTE GRAVADO COM SUCESSO!'
+               END-WRITE
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CLIENTES.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE CLIENTES
+           .
+       P900-FIM.
        END PROGRAM TRAB-STRINGS.
