@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 08/07/2024
+      * Purpose: ALTERAR CONTATOS
+      * Tectonics: cobc -I copybooks
+      * Update: 30/07/2024 - WS-REGISTRO AMPLIADO PARA ACOMPANHAR A
+      *         CATEGORIA DO CONTATO INCLUIDA EM FD_CONTT
+      * Update: 30/07/2024 - PASSA A RECUSAR A ALTERACAO DE UM CONTATO
+      *         JA EXCLUIDO (INATIVO), COMO OS DEMAIS MODULOS QUE
+      *         ACESSAM O CONTATO PELO ID
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS RANDOM
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT AUDITORIA ASSIGN TO
+               'CONTATOS_AUD.dat'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS  MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD AUDITORIA.
+          COPY FD_AUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                     PIC X(143) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO                PIC 9(06).
+          03 WS-NM-CONTATO                PIC X(20).
+          03 WS-TEL-CONTATO               PIC X(11).
+          03 WS-END-RUA                   PIC X(30).
+          03 WS-END-CIDADE                PIC X(20).
+          03 WS-END-ESTADO                PIC X(02).
+          03 WS-EMAIL-CONTATO             PIC X(30).
+          03 WS-DT-ALTERACAO              PIC 9(08).
+          03 WS-ST-CONTATO                PIC X(01).
+             88 WS-ST-ATIVO               VALUE 'A'.
+             88 WS-ST-INATIVO             VALUE 'I'.
+          03 WS-CATEGORIA-CONTATO         PIC X(15).
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                         PIC X.
+          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
+       77 WS-CONFIRM                      PIC X VALUE SPACES.
+       77 WS-NOVO-NOME                    PIC X(20) VALUE SPACES.
+       77 WS-NOME-ANTIGO                  PIC X(20) VALUE SPACES.
+       77 WS-FS-AUD                       PIC 99.
+          88 FS-AUD-OK                    VALUE 0.
+          COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY LK-MENSAGEM
+           SET LK-SUCESSO          TO TRUE
+           SET EXIT-OK             TO FALSE
+           PERFORM P300-ALTERA     THRU  P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM
+           .
+       P300-ALTERA.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+
+           MOVE SPACES             TO WS-CONFIRM
+           MOVE SPACES             TO WS-NOVO-NOME
+
+           OPEN I-O CONTATOS
+
+           IF FS-OK THEN
+               DISPLAY 'Informe o numero de identificacao do contato: '
+               ACCEPT ID-CONTATO
+
+               READ CONTATOS INTO WS-REGISTRO
+                   KEY IS ID-CONTATO
+                   INVALID KEY
+                       DISPLAY 'CONTATO NAO EXISTE!'
+                   NOT INVALID KEY
+                       IF WS-ST-INATIVO THEN
+                           DISPLAY 'CONTATO JA ESTA EXCLUIDO (INATIVO).'
+                       ELSE
+                           DISPLAY 'Nome atual: ' WS-NM-CONTATO
+                           DISPLAY 'Novo nome para o Contato e tecle '
+                                   '<ENTER>: '
+                           ACCEPT WS-NOVO-NOME
+                           DISPLAY 'TECLE: '
+                                   '<S> para confirmar ou <QUALQUER '
+                                   'TECLA> para abortar.'
+                           ACCEPT WS-CONFIRM
+                           IF WS-CONFIRM  EQUAL 'S' THEN
+                               MOVE NM-CONTATO   TO WS-NOME-ANTIGO
+                               MOVE WS-NOVO-NOME TO NM-CONTATO
+                               ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                               REWRITE REG-CONTATOS
+                                   INVALID KEY
+                                       DISPLAY
+                                           'ERRO AO ALTERAR O CONTATO.'
+                                   NOT INVALID KEY
+                                       DISPLAY
+                                       'Contato alterado com sucesso!'
+                                       PERFORM P400-GRAVA-AUDITORIA
+                               END-REWRITE
+                           ELSE
+                               DISPLAY 'Contato nao foi alterado.'
+                           END-IF
+                       END-IF
+
+               END-READ
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               PERFORM P800-TRADUZ-FS
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+               SET LK-ERRO         TO TRUE
+           END-IF
+
+           CLOSE CONTATOS
+
+           DISPLAY
+               'TECLE: '
+               '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       P400-GRAVA-AUDITORIA.
+           SET FS-AUD-OK           TO TRUE
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35 THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF FS-AUD-OK THEN
+               INITIALIZE REG-AUDITORIA
+               ACCEPT AUD-DATA        FROM DATE YYYYMMDD
+               ACCEPT AUD-HORA        FROM TIME
+               MOVE ID-CONTATO        TO AUD-ID-CONTATO
+               SET AUD-ALTERACAO      TO TRUE
+               MOVE WS-NOME-ANTIGO    TO AUD-NOME-ANTIGO
+               MOVE NM-CONTATO        TO AUD-NOME-NOVO
+
+               WRITE REG-AUDITORIA
+
+               CLOSE AUDITORIA
+           END-IF
+           .
+       P400-FIM.
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM ALTCONTT.
