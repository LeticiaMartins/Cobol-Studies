@@ -1,91 +1,435 @@
-      ******************************************************************
-      * Author: LETICIA MARTINS BANDEIRA PASCALE
-      * Date: 25/06/2024
-      * Purpose: CADASTRAR CONTATOS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CADCONTT.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-               'CONTATOS.dat'
-               ORGANIZATION IS INDEXED
-               ACCESS  MODE IS RANDOM
-               RECORD  KEY  IS ID-CONTATO
-               FILE STATUS IS WS-FS.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CONTATOS.
-          COPY FD_CONTT.
-
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                     PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO                PIC 9(02).
-          03 WS-NM-CONTATO                PIC X(20).
-       77 WS-FS                           PIC 99.
-          88 FS-OK                        VALUE 0.
-       77 WS-EOF                          PIC X.
-          88 EOF-OK                       VALUE 'S' FALSE 'N'.
-       77 WS-EXIT                         PIC X.
-          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY '*** CADASTRO DE CONTATOS ***'
-           SET EXIT-OK             TO FALSE
-           PERFORM P300-CADASTRA   THRU  P300-FIM UNTIL EXIT-OK
-           PERFORM P900-FIM
-           .
-       P300-CADASTRA.
-           SET EOF-OK              TO FALSE
-           SET FS-OK               TO TRUE
-
-           DISPLAY 'PARA REGISTRAR UM CONTATO, INFORME: '
-           DISPLAY 'Um numero para Identificacao e tecle <ENTER>: '
-           ACCEPT WS-ID-CONTATO
-           DISPLAY 'Um nome para o Contato e tecle <ENTER>: '
-           ACCEPT WS-NM-CONTATO
-
-           OPEN I-O CONTATOS
-
-           IF WS-FS EQUAL 35 THEN
-               OPEN OUTPUT CONTATOS
-           END-IF
-
-           IF FS-OK THEN
-               MOVE WS-ID-CONTATO    TO ID-CONTATO
-               MOVE WS-NM-CONTATO    TO NM-CONTATO
-
-               WRITE REG-CONTATOS
-                   INVALID KEY
-                       DISPLAY 'CONTATO JA CADASTRADO!'
-                   NOT INVALID KEY
-                       DISPLAY 'Contato gravado com sucesso!'
-               END-WRITE
-           ELSE
-               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
-               DISPLAY 'FILE STATUS: ' WS-FS
-           END-IF
-
-           CLOSE CONTATOS
-
-           DISPLAY
-               'TECLE: '
-               '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
-           ACCEPT WS-EXIT
-           .
-       P300-FIM.
-
-       P900-FIM.
-            STOP RUN.
-       END PROGRAM CADCONTT.
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 25/06/2024
+      * Purpose: CADASTRAR CONTATOS
+      * Tectonics: cobc -I copybooks
+      * Update: 15/07/2024 - ID-CONTATO PASSA A SER GERADO
+      *         AUTOMATICAMENTE (PROXIMO ID DISPONIVEL)
+      * Update: 17/07/2024 - VALIDACAO DO NOME (NAO BRANCO E NAO
+      *         SOMENTE NUMERICO) ANTES DA GRAVACAO
+      * Update: 20/07/2024 - PASSA A DEVOLVER O STATUS DE EXECUCAO
+      *         AO MENUCNTT ATRAVES DE LK-COM-AREA
+      * Update: 22/07/2024 - PASSA A TENTAR NOVAMENTE, COM ESPERA, AO
+      *         ABRIR/GRAVAR O ARQUIVO QUANDO ELE ESTIVER BLOQUEADO
+      *         POR OUTRA SESSAO (FILE STATUS 9X)
+      * Update: 30/07/2024 - ACRESCENTADO MODO BATCH (LK-MODO-BATCH),
+      *         RECEBENDO OS DADOS DO CONTATO PELO PROPRIO LK-COM-AREA
+      *         EM VEZ DE ACCEPT, PARA RODAR SEM OPERADOR
+      * Update: 30/07/2024 - P310-PROXIMO-ID PASSA A VALIDAR SE O
+      *         PROXIMO ID-CONTATO AINDA CABE NA PIC 9(06), RECUSANDO O
+      *         CADASTRO EM VEZ DE ESTOURAR A FAIXA SILENCIOSAMENTE
+      * Update: 30/07/2024 - PASSA A PEDIR TAMBEM A CATEGORIA DO
+      *         CONTATO (EX: CLIENTE, FORNECEDOR, FUNCIONARIO)
+      * Update: 30/07/2024 - PASSA A EXIBIR UM RESUMO DOS DADOS E PEDIR
+      *         CONFIRMACAO ANTES DE GRAVAR O CONTATO
+      * Update: 30/07/2024 - CORRIGIDO 88 LK-MODO-INTERATIVO, QUE
+      *         ESTAVA COM O VALOR DE FALSE IGUAL AO DE TRUE
+      * Update: 30/07/2024 - REMOVIDO O GO TO DE VALIDACAO DO NOME EM
+      *         MODO BATCH, SUBSTITUIDO POR IF NOT NOME-VALIDO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS DYNAMIC
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT AUDITORIA ASSIGN TO
+               'CONTATOS_AUD.dat'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS  MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD AUDITORIA.
+          COPY FD_AUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                     PIC X(143) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO                PIC 9(06).
+          03 WS-NM-CONTATO                PIC X(20).
+          03 WS-TEL-CONTATO               PIC X(11).
+          03 WS-END-RUA                   PIC X(30).
+          03 WS-END-CIDADE                PIC X(20).
+          03 WS-END-ESTADO                PIC X(02).
+          03 WS-EMAIL-CONTATO             PIC X(30).
+          03 WS-DT-ALTERACAO              PIC 9(08).
+          03 WS-ST-CONTATO                PIC X(01).
+             88 WS-ST-ATIVO               VALUE 'A'.
+             88 WS-ST-INATIVO             VALUE 'I'.
+          03 WS-CATEGORIA-CONTATO         PIC X(15).
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+          88 FS-BLOQUEIO                  VALUE 91 THRU 99.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                         PIC X.
+          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
+       77 WS-NOME-DUPLICADO                PIC X VALUE 'N'.
+          88 NOME-DUPLICADO                VALUE 'S' FALSE 'N'.
+       77 WS-GRAVACAO                      PIC X VALUE 'N'.
+          88 WS-GRAVACAO-OK               VALUE 'S' FALSE 'N'.
+       77 WS-TENTATIVAS                    PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS                PIC 9(02) VALUE 05.
+       77 WS-SEGUNDOS-ESPERA               PIC 9(04) COMP-5 VALUE 1.
+       77 WS-MAX-ID                        PIC 9(06) VALUE ZEROS.
+       77 WS-ID-VALIDO                     PIC X VALUE 'N'.
+          88 ID-VALIDO                     VALUE 'S' FALSE 'N'.
+       77 WS-NOME-VALIDO                   PIC X VALUE 'N'.
+          88 NOME-VALIDO                   VALUE 'S' FALSE 'N'.
+       77 WS-TM-NOME                       PIC 99 VALUE ZEROS.
+       77 WS-LEN-NOME                      PIC 99 VALUE ZEROS.
+       77 WS-CONFIRM                       PIC X VALUE SPACES.
+       01 WS-NOVO-CONTATO.
+          03 WS-NOVO-ID                    PIC 9(06).
+          03 WS-NOVO-NOME                  PIC X(20).
+          03 WS-NOVO-TEL                   PIC X(11).
+          03 WS-NOVO-RUA                   PIC X(30).
+          03 WS-NOVO-CIDADE                PIC X(20).
+          03 WS-NOVO-ESTADO                PIC X(02).
+          03 WS-NOVO-EMAIL                 PIC X(30).
+          03 WS-NOVO-CATEGORIA             PIC X(15).
+       77 WS-FS-AUD                        PIC 99.
+          88 FS-AUD-OK                     VALUE 0.
+          COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                   PIC X(40).
+          03 LK-STATUS                     PIC X(01).
+             88 LK-SUCESSO                 VALUE '0'.
+             88 LK-ERRO                    VALUE '1'.
+          03 LK-MODO                       PIC X(01).
+             88 LK-MODO-INTERATIVO         VALUE 'I' FALSE 'B'.
+             88 LK-MODO-BATCH              VALUE 'B'.
+          03 LK-DADOS-BATCH.
+             05 LK-NM-CONTATO              PIC X(20).
+             05 LK-TEL-CONTATO             PIC X(11).
+             05 LK-RUA-CONTATO             PIC X(30).
+             05 LK-CIDADE-CONTATO          PIC X(20).
+             05 LK-ESTADO-CONTATO          PIC X(02).
+             05 LK-EMAIL-CONTATO           PIC X(30).
+             05 LK-CATEGORIA-CONTATO       PIC X(15).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY '*** CADASTRO DE CONTATOS ***'
+           SET LK-SUCESSO          TO TRUE
+           SET EXIT-OK             TO FALSE
+           PERFORM P300-CADASTRA   THRU  P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM
+           .
+       P300-CADASTRA.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+
+           IF LK-MODO-BATCH THEN
+               MOVE LK-NM-CONTATO       TO WS-NM-CONTATO
+               MOVE LK-TEL-CONTATO      TO WS-TEL-CONTATO
+               MOVE LK-RUA-CONTATO      TO WS-END-RUA
+               MOVE LK-CIDADE-CONTATO   TO WS-END-CIDADE
+               MOVE LK-ESTADO-CONTATO   TO WS-END-ESTADO
+               MOVE LK-EMAIL-CONTATO    TO WS-EMAIL-CONTATO
+               MOVE LK-CATEGORIA-CONTATO
+                                        TO WS-CATEGORIA-CONTATO
+               PERFORM P305-VALIDA-NOME
+           ELSE
+               DISPLAY 'PARA REGISTRAR UM CONTATO, INFORME: '
+               SET NOME-VALIDO         TO FALSE
+               PERFORM UNTIL NOME-VALIDO
+                   DISPLAY 'Um nome para o Contato e tecle <ENTER>: '
+                   ACCEPT WS-NM-CONTATO
+                   PERFORM P305-VALIDA-NOME
+                   IF NOT NOME-VALIDO
+                       DISPLAY 'NOME INVALIDO! INFORME UM NOME QUE '
+                               'NAO SEJA EM BRANCO NEM SOMENTE '
+                               'NUMEROS.'
+                   END-IF
+               END-PERFORM
+               DISPLAY 'Um telefone (DDD+numero) e tecle <ENTER>: '
+               ACCEPT WS-TEL-CONTATO
+               DISPLAY 'O endereco (rua) e tecle <ENTER>: '
+               ACCEPT WS-END-RUA
+               DISPLAY 'A cidade e tecle <ENTER>: '
+               ACCEPT WS-END-CIDADE
+               DISPLAY 'A UF e tecle <ENTER>: '
+               ACCEPT WS-END-ESTADO
+               DISPLAY 'Um e-mail e tecle <ENTER>: '
+               ACCEPT WS-EMAIL-CONTATO
+               DISPLAY 'Uma categoria (CLIENTE, FORNECEDOR, '
+                       'FUNCIONARIO, ETC) e tecle <ENTER>: '
+               ACCEPT WS-CATEGORIA-CONTATO
+           END-IF
+
+           IF NOT NOME-VALIDO
+               DISPLAY 'NOME INVALIDO! CONTATO NAO CADASTRADO.'
+               SET LK-ERRO          TO TRUE
+               SET EXIT-OK          TO TRUE
+           ELSE
+               MOVE WS-NM-CONTATO       TO WS-NOVO-NOME
+               MOVE WS-TEL-CONTATO      TO WS-NOVO-TEL
+               MOVE WS-END-RUA          TO WS-NOVO-RUA
+               MOVE WS-END-CIDADE       TO WS-NOVO-CIDADE
+               MOVE WS-END-ESTADO       TO WS-NOVO-ESTADO
+               MOVE WS-EMAIL-CONTATO    TO WS-NOVO-EMAIL
+               MOVE WS-CATEGORIA-CONTATO
+                                        TO WS-NOVO-CATEGORIA
+
+               MOVE SPACES              TO WS-CONFIRM
+               IF LK-MODO-BATCH THEN
+                   MOVE 'S'             TO WS-CONFIRM
+               ELSE
+                   DISPLAY
+                       '--------------------------------------------'
+                   DISPLAY
+                       'CONFIRA OS DADOS ANTES DE GRAVAR O CONTATO:'
+                   DISPLAY 'NOME......: ' WS-NOVO-NOME
+                   DISPLAY 'TELEFONE..: ' WS-NOVO-TEL
+                   DISPLAY 'RUA.......: ' WS-NOVO-RUA
+                   DISPLAY 'CIDADE....: ' WS-NOVO-CIDADE
+                   DISPLAY 'UF........: ' WS-NOVO-ESTADO
+                   DISPLAY 'E-MAIL....: ' WS-NOVO-EMAIL
+                   DISPLAY 'CATEGORIA.: ' WS-NOVO-CATEGORIA
+                   DISPLAY
+                       '--------------------------------------------'
+                   DISPLAY 'TECLE: '
+                           '<S> para confirmar ou <QUALQUER TECLA> '
+                           'para abortar.'
+                   ACCEPT WS-CONFIRM
+               END-IF
+
+               IF WS-CONFIRM EQUAL 'S' THEN
+                   PERFORM P301-ABRE-CONTATOS
+
+                   IF FS-OK THEN
+                       PERFORM P310-PROXIMO-ID
+
+                       IF NOT ID-VALIDO THEN
+                           DISPLAY 'NAO HA MAIS IDS DISPONIVEIS '
+                                   '(LIMITE 999999)! CONTATO NAO '
+                                   'CADASTRADO.'
+                           SET LK-ERRO          TO TRUE
+                       ELSE
+                           DISPLAY 'ID DE IDENTIFICACAO ATRIBUIDO: '
+                                   WS-NOVO-ID
+
+                           PERFORM P320-VERIFICA-NOME
+
+                           IF NOME-DUPLICADO THEN
+                               DISPLAY 'JA EXISTE UM CONTATO '
+                                       'CADASTRADO COM ESSE NOME!'
+                           ELSE
+                               MOVE WS-NOVO-ID        TO ID-CONTATO
+                               MOVE WS-NOVO-NOME      TO NM-CONTATO
+                               MOVE WS-NOVO-TEL       TO TEL-CONTATO
+                               MOVE WS-NOVO-RUA       TO END-RUA
+                               MOVE WS-NOVO-CIDADE    TO END-CIDADE
+                               MOVE WS-NOVO-ESTADO    TO END-ESTADO
+                               MOVE WS-NOVO-EMAIL     TO EMAIL-CONTATO
+                               MOVE WS-NOVO-CATEGORIA
+                                                 TO CATEGORIA-CONTATO
+                               ACCEPT DT-ALTERACAO
+                                                 FROM DATE YYYYMMDD
+                               SET ST-ATIVO           TO TRUE
+
+                               PERFORM P330-GRAVA-CONTATO
+                           END-IF
+                       END-IF
+                   ELSE
+                       DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+                       PERFORM P800-TRADUZ-FS
+                       DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+                       SET LK-ERRO         TO TRUE
+                   END-IF
+
+                   CLOSE CONTATOS
+               ELSE
+                   DISPLAY 'CONTATO NAO FOI CADASTRADO.'
+               END-IF
+
+               IF LK-MODO-BATCH THEN
+                   SET EXIT-OK          TO TRUE
+               ELSE
+                   DISPLAY
+                       'TECLE: '
+                       '<QUALQUER TECLA> para continuar, ou <F> para '
+                       'finalizar.'
+                   ACCEPT WS-EXIT
+               END-IF
+           END-IF
+           .
+       P300-FIM.
+
+       P305-VALIDA-NOME.
+           SET NOME-VALIDO          TO TRUE
+           MOVE ZEROS               TO WS-TM-NOME
+           INSPECT FUNCTION REVERSE(WS-NM-CONTATO)
+                   TALLYING WS-TM-NOME FOR LEADING ' '
+           COMPUTE WS-LEN-NOME = FUNCTION LENGTH(WS-NM-CONTATO)
+                                 - WS-TM-NOME
+
+           IF WS-LEN-NOME EQUAL ZEROS THEN
+               SET NOME-VALIDO      TO FALSE
+           ELSE
+               IF WS-NM-CONTATO(1:WS-LEN-NOME) IS NUMERIC THEN
+                   SET NOME-VALIDO  TO FALSE
+               END-IF
+           END-IF
+           .
+       P305-FIM.
+
+       P301-ABRE-CONTATOS.
+           MOVE ZEROS               TO WS-TENTATIVAS
+
+           PERFORM UNTIL FS-OK OR
+                   WS-TENTATIVAS IS GREATER THAN OR EQUAL TO
+                                     WS-MAX-TENTATIVAS
+               OPEN I-O CONTATOS
+
+               IF WS-FS EQUAL 35 THEN
+                   OPEN OUTPUT CONTATOS
+               END-IF
+
+               IF NOT FS-OK THEN
+                   IF FS-BLOQUEIO THEN
+                       ADD 1 TO WS-TENTATIVAS
+                       DISPLAY 'ARQUIVO DE CONTATOS EM USO POR OUTRA '
+                               'SESSAO. NOVA TENTATIVA ('
+                               WS-TENTATIVAS '/' WS-MAX-TENTATIVAS
+                               ')...'
+                       CALL 'C$SLEEP' USING WS-SEGUNDOS-ESPERA
+                   ELSE
+                       MOVE WS-MAX-TENTATIVAS TO WS-TENTATIVAS
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+       P301-FIM.
+
+       P330-GRAVA-CONTATO.
+           MOVE ZEROS               TO WS-TENTATIVAS
+           SET WS-GRAVACAO-OK       TO FALSE
+
+           PERFORM UNTIL WS-GRAVACAO-OK OR
+                   WS-TENTATIVAS IS GREATER THAN OR EQUAL TO
+                                     WS-MAX-TENTATIVAS
+               WRITE REG-CONTATOS
+                   INVALID KEY
+                       IF FS-BLOQUEIO THEN
+                           ADD 1 TO WS-TENTATIVAS
+                           DISPLAY 'REGISTRO EM USO POR OUTRA SESSAO. '
+                                   'NOVA TENTATIVA (' WS-TENTATIVAS
+                                   '/' WS-MAX-TENTATIVAS ')...'
+                           CALL 'C$SLEEP' USING WS-SEGUNDOS-ESPERA
+                       ELSE
+                           DISPLAY 'CONTATO JA CADASTRADO!'
+                           MOVE WS-MAX-TENTATIVAS TO WS-TENTATIVAS
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY 'Contato gravado com sucesso!'
+                       PERFORM P400-GRAVA-AUDITORIA
+                       SET WS-GRAVACAO-OK TO TRUE
+               END-WRITE
+           END-PERFORM
+           .
+       P330-FIM.
+
+       P310-PROXIMO-ID.
+           MOVE ZEROS               TO WS-MAX-ID
+           MOVE ZEROS               TO ID-CONTATO
+           SET EOF-OK               TO FALSE
+
+           START CONTATOS KEY IS NOT LESS THAN ID-CONTATO
+               INVALID KEY
+                   SET EOF-OK       TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-OK
+               READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                   AT END
+                       SET EOF-OK          TO TRUE
+                   NOT AT END
+                       MOVE WS-ID-CONTATO  TO WS-MAX-ID
+               END-READ
+           END-PERFORM
+
+           SET ID-VALIDO            TO TRUE
+           COMPUTE WS-NOVO-ID = WS-MAX-ID + 1
+               ON SIZE ERROR
+                   SET ID-VALIDO    TO FALSE
+           END-COMPUTE
+           .
+       P310-FIM.
+
+       P320-VERIFICA-NOME.
+           SET NOME-DUPLICADO      TO FALSE
+           MOVE ZEROS              TO ID-CONTATO
+           SET EOF-OK              TO FALSE
+
+           START CONTATOS KEY IS NOT LESS THAN ID-CONTATO
+               INVALID KEY
+                   SET EOF-OK      TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-OK
+               READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                   AT END
+                       SET EOF-OK          TO TRUE
+                   NOT AT END
+                       IF WS-NM-CONTATO EQUAL WS-NOVO-NOME
+                          AND WS-ST-ATIVO
+                           SET NOME-DUPLICADO TO TRUE
+                           SET EOF-OK         TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+       P320-FIM.
+
+       P400-GRAVA-AUDITORIA.
+           SET FS-AUD-OK           TO TRUE
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35 THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF FS-AUD-OK THEN
+               INITIALIZE REG-AUDITORIA
+               ACCEPT AUD-DATA     FROM DATE YYYYMMDD
+               ACCEPT AUD-HORA     FROM TIME
+               MOVE ID-CONTATO     TO AUD-ID-CONTATO
+               SET AUD-INCLUSAO    TO TRUE
+               MOVE SPACES         TO AUD-NOME-ANTIGO
+               MOVE NM-CONTATO     TO AUD-NOME-NOVO
+
+               WRITE REG-AUDITORIA
+
+               CLOSE AUDITORIA
+           END-IF
+           .
+       P400-FIM.
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM CADCONTT.
