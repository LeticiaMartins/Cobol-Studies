@@ -0,0 +1,217 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 16/07/2024
+      * Purpose: RESTAURAR CONTATOS EXCLUIDOS (EXCLUSAO LOGICA)
+      * Tectonics: cobc -I copybooks
+      * Update: 20/07/2024 - PASSA A DEVOLVER O STATUS DE EXECUCAO
+      *         AO MENUCNTT ATRAVES DE LK-COM-AREA
+      * Update: 30/07/2024 - WS-REGISTRO AMPLIADO PARA ACOMPANHAR A
+      *         CATEGORIA DO CONTATO INCLUIDA EM FD_CONTT
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS DYNAMIC
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT AUDITORIA ASSIGN TO
+               'CONTATOS_AUD.dat'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS  MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD AUDITORIA.
+          COPY FD_AUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                     PIC X(143) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO                PIC 9(06).
+          03 WS-NM-CONTATO                PIC X(20).
+          03 WS-TEL-CONTATO               PIC X(11).
+          03 WS-END-RUA                   PIC X(30).
+          03 WS-END-CIDADE                PIC X(20).
+          03 WS-END-ESTADO                PIC X(02).
+          03 WS-EMAIL-CONTATO             PIC X(30).
+          03 WS-DT-ALTERACAO              PIC 9(08).
+          03 WS-ST-CONTATO                PIC X(01).
+             88 WS-ST-ATIVO               VALUE 'A'.
+             88 WS-ST-INATIVO             VALUE 'I'.
+          03 WS-CATEGORIA-CONTATO         PIC X(15).
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                         PIC X.
+          88 EXIT-OK                      VALUE 'F' FALSE 'N'.
+       77 WS-CONFIRM                      PIC X VALUE SPACES.
+       77 WS-QTD-INATIVOS                 PIC 9(03) VALUE ZEROS.
+       77 WS-FS-AUD                       PIC 99.
+          88 FS-AUD-OK                    VALUE 0.
+          COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY '*** RESTAURAR CONTATOS EXCLUIDOS ***'
+           SET LK-SUCESSO          TO TRUE
+           SET EXIT-OK             TO FALSE
+           PERFORM P300-RESTAURA   THRU  P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM
+           .
+       P300-RESTAURA.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+           MOVE ZEROS               TO ID-CONTATO
+
+           OPEN I-O CONTATOS
+
+           IF FS-OK THEN
+               PERFORM P310-LISTA-INATIVOS
+
+               IF WS-QTD-INATIVOS GREATER THAN ZEROS
+                   DISPLAY
+                     'Informe o ID do contato a restaurar (0 p/ sair): '
+                   ACCEPT ID-CONTATO
+
+                   IF ID-CONTATO NOT EQUAL ZEROS
+                       READ CONTATOS INTO WS-REGISTRO
+                           KEY IS ID-CONTATO
+                           INVALID KEY
+                               DISPLAY 'CONTATO NAO EXISTE!'
+                           NOT INVALID KEY
+                               PERFORM P320-CONFIRMA-RESTAURA
+                       END-READ
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               PERFORM P800-TRADUZ-FS
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+               SET LK-ERRO         TO TRUE
+           END-IF
+
+           CLOSE CONTATOS
+
+           DISPLAY
+               'TECLE: '
+               '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       P310-LISTA-INATIVOS.
+           MOVE ZEROS               TO WS-QTD-INATIVOS
+           MOVE ZEROS               TO ID-CONTATO
+           SET EOF-OK               TO FALSE
+
+           START CONTATOS KEY IS NOT LESS THAN ID-CONTATO
+               INVALID KEY
+                   SET EOF-OK       TO TRUE
+           END-START
+
+           DISPLAY 'CONTATOS EXCLUIDOS (INATIVOS):'
+
+           PERFORM UNTIL EOF-OK
+               READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                   AT END
+                       SET EOF-OK          TO TRUE
+                   NOT AT END
+                       IF WS-ST-INATIVO
+                           ADD 1           TO WS-QTD-INATIVOS
+                           DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-QTD-INATIVOS EQUAL ZEROS
+               DISPLAY 'NENHUM CONTATO EXCLUIDO NO MOMENTO.'
+           END-IF
+           .
+       P310-FIM.
+
+       P320-CONFIRMA-RESTAURA.
+           IF WS-ST-ATIVO THEN
+               DISPLAY 'CONTATO JA ESTA ATIVO.'
+           ELSE
+               DISPLAY 'Nome: ' WS-NM-CONTATO
+               DISPLAY 'TECLE: '
+                   '<S> para confirmar ou <QUALQUER TECLA>'
+                   ' para abortar.'
+               ACCEPT WS-CONFIRM
+               PERFORM P330-RESTAURA-LOGICO
+           END-IF
+           .
+       P320-FIM.
+
+       P330-RESTAURA-LOGICO.
+           IF WS-CONFIRM EQUAL 'S' THEN
+               SET ST-ATIVO        TO TRUE
+               ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+               REWRITE REG-CONTATOS
+                   INVALID KEY
+                       DISPLAY 'ERRO AO RESTAURAR O CONTATO.'
+                   NOT INVALID KEY
+                       DISPLAY 'Contato restaurado com sucesso!'
+                       PERFORM P400-GRAVA-AUDITORIA
+               END-REWRITE
+           ELSE
+               DISPLAY 'Contato nao foi restaurado.'
+           END-IF
+           .
+       P330-FIM.
+
+       P400-GRAVA-AUDITORIA.
+           SET FS-AUD-OK           TO TRUE
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35 THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF FS-AUD-OK THEN
+               INITIALIZE REG-AUDITORIA
+               ACCEPT AUD-DATA     FROM DATE YYYYMMDD
+               ACCEPT AUD-HORA     FROM TIME
+               MOVE ID-CONTATO     TO AUD-ID-CONTATO
+               SET AUD-RESTAURACAO TO TRUE
+               MOVE SPACES         TO AUD-NOME-ANTIGO
+               MOVE NM-CONTATO     TO AUD-NOME-NOVO
+
+               WRITE REG-AUDITORIA
+
+               CLOSE AUDITORIA
+           END-IF
+           .
+       P400-FIM.
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM RESCONTT.
