@@ -0,0 +1,117 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 17/07/2024
+      * Purpose: TOTALIZAR CONTATOS (ATIVOS/INATIVOS)
+      * Tectonics: cobc -I copybooks
+      * Update: 30/07/2024 - WS-REGISTRO AMPLIADO PARA ACOMPANHAR A
+      *         CATEGORIA DO CONTATO INCLUIDA EM FD_CONTT
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOTCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                     PIC X(143) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO                PIC 9(06).
+          03 WS-NM-CONTATO                PIC X(20).
+          03 WS-TEL-CONTATO               PIC X(11).
+          03 WS-END-RUA                   PIC X(30).
+          03 WS-END-CIDADE                PIC X(20).
+          03 WS-END-ESTADO                PIC X(02).
+          03 WS-EMAIL-CONTATO             PIC X(30).
+          03 WS-DT-ALTERACAO              PIC 9(08).
+          03 WS-ST-CONTATO                PIC X(01).
+             88 WS-ST-ATIVO               VALUE 'A'.
+             88 WS-ST-INATIVO             VALUE 'I'.
+          03 WS-CATEGORIA-CONTATO         PIC X(15).
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-EOF                          PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-QTD-TOTAL                     PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-ATIVOS                    PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-INATIVOS                  PIC 9(05) VALUE ZEROS.
+          COPY FSMSG.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                  PIC X(40).
+          03 LK-STATUS                    PIC X(01).
+             88 LK-SUCESSO                VALUE '0'.
+             88 LK-ERRO                   VALUE '1'.
+
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY LK-MENSAGEM
+           SET LK-SUCESSO          TO TRUE
+           PERFORM P300-TOTALIZA
+           PERFORM P900-FIM
+           .
+       P300-TOTALIZA.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+           MOVE ZEROS               TO WS-QTD-TOTAL
+           MOVE ZEROS               TO WS-QTD-ATIVOS
+           MOVE ZEROS               TO WS-QTD-INATIVOS
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS INTO WS-REGISTRO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-QTD-TOTAL
+                           IF WS-ST-ATIVO
+                               ADD 1 TO WS-QTD-ATIVOS
+                           ELSE
+                               ADD 1 TO WS-QTD-INATIVOS
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               DISPLAY '========================================'
+               DISPLAY 'TOTAL DE CONTATOS CADASTRADOS: ' WS-QTD-TOTAL
+               DISPLAY 'CONTATOS ATIVOS...............: ' WS-QTD-ATIVOS
+               DISPLAY 'CONTATOS EXCLUIDOS (INATIVOS).: '
+                       WS-QTD-INATIVOS
+               DISPLAY '========================================'
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               PERFORM P800-TRADUZ-FS
+               DISPLAY 'FILE STATUS: ' WS-FS ' - ' WS-FS-MSG
+               SET LK-ERRO         TO TRUE
+           END-IF
+
+           CLOSE CONTATOS
+           .
+       P300-FIM.
+
+       COPY FSMSGP.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM TOTCNTT.
