@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author: LETICIA MARTINS BANDEIRA PASCALE
+      * Date: 29/07/2024
+      * Purpose: MIGRACAO DOS CONTATOS DO LAYOUT ANTIGO (SOMENTE ID E
+      *          NOME, 22 BYTES) PARA O LAYOUT ATUAL DE FD_CONTT
+      *          (TELEFONE, ENDERECO E EMAIL), USANDO MOVE CORR PARA
+      *          COPIAR OS CAMPOS EM COMUM
+      * Tectonics: cobc -I copybooks
+      * Update: 30/07/2024 - WS-REGISTRO-NOVO GANHA A CATEGORIA DO
+      *         CONTATO (O LAYOUT ANTIGO NAO TEM ESSE CAMPO, ENTAO O
+      *         MOVE CORR SEMPRE TRAZ ESPACOS PARA ELE)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS-ANTIGO ASSIGN TO
+               'CONTATOS_OLD.dat'
+               ORGANIZATION IS SEQUENTIAL.
+
+               SELECT CONTATOS ASSIGN TO
+               'CONTATOS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS  MODE IS DYNAMIC
+               RECORD  KEY  IS ID-CONTATO OF REG-CONTATOS
+               FILE STATUS IS WS-FS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS-ANTIGO.
+       01 REG-CONTATOS-ANTIGO.
+          03 ID-CONTATO                   PIC 9(02).
+          03 NM-CONTATO                   PIC X(20).
+
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO-NOVO.
+          03 ID-CONTATO                   PIC 9(06).
+          03 NM-CONTATO                   PIC X(20).
+          03 TEL-CONTATO                  PIC X(11).
+          03 END-RUA                      PIC X(30).
+          03 END-CIDADE                   PIC X(20).
+          03 END-ESTADO                   PIC X(02).
+          03 EMAIL-CONTATO                PIC X(30).
+          03 DT-ALTERACAO                 PIC 9(08).
+          03 ST-CONTATO                   PIC X(01).
+             88 ST-ATIVO                  VALUE 'A'.
+             88 ST-INATIVO                VALUE 'I'.
+          03 CATEGORIA-CONTATO            PIC X(15).
+
+       77 WS-FS                           PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-EOF                          PIC X VALUE 'N'.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       77 WS-QTD-LIDOS                    PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-MIGRADOS                 PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-REJEITADOS               PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY '*** MIGRACAO DE CONTATOS PARA O LAYOUT ATUAL ***'
+           PERFORM P100-ABRE-ARQUIVOS
+           PERFORM P200-PROCESSA-ARQUIVO   UNTIL EOF-OK
+           PERFORM P800-FECHA-ARQUIVOS
+           PERFORM P900-FIM
+           .
+       P100-ABRE-ARQUIVOS.
+           OPEN INPUT CONTATOS-ANTIGO
+           OPEN I-O   CONTATOS
+
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTATOS
+           END-IF
+           .
+       P200-PROCESSA-ARQUIVO.
+           READ CONTATOS-ANTIGO
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1                      TO WS-QTD-LIDOS
+                   INITIALIZE WS-REGISTRO-NOVO
+                   MOVE CORR REG-CONTATOS-ANTIGO TO WS-REGISTRO-NOVO
+                   SET ST-ATIVO OF WS-REGISTRO-NOVO TO TRUE
+                   ACCEPT DT-ALTERACAO OF WS-REGISTRO-NOVO FROM DATE
+                          YYYYMMDD
+
+                   MOVE CORR WS-REGISTRO-NOVO TO REG-CONTATOS
+
+                   WRITE REG-CONTATOS
+                       INVALID KEY
+                           ADD 1 TO WS-QTD-REJEITADOS
+                           DISPLAY 'CONTATO '
+                                   ID-CONTATO OF REG-CONTATOS-ANTIGO
+                                   ' JA CADASTRADO NO NOVO LAYOUT - '
+                                   'REGISTRO IGNORADO.'
+                       NOT INVALID KEY
+                           ADD 1 TO WS-QTD-MIGRADOS
+                   END-WRITE
+           END-READ
+           .
+       P800-FECHA-ARQUIVOS.
+           CLOSE CONTATOS-ANTIGO
+           CLOSE CONTATOS
+
+           DISPLAY 'REGISTROS LIDOS.....: ' WS-QTD-LIDOS
+           DISPLAY 'REGISTROS MIGRADOS..: ' WS-QTD-MIGRADOS
+           DISPLAY 'REGISTROS REJEITADOS: ' WS-QTD-REJEITADOS
+           .
+       P900-FIM.
+            STOP RUN.
+       END PROGRAM MIGCONTT.
